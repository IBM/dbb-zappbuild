@@ -1196,11 +1196,11 @@
                SUBTRACT 1 FROM MESSAGE-LEN OF BZ-ASSERT
                PERFORM THROW-ASSERTION
              END-IF
-             IF W-COMAREA-LENGTH = 106 THEN
+             IF W-COMAREA-LENGTH = 107 THEN
                CONTINUE
              ELSE
                 MOVE W-COMAREA-LENGTH TO ZUT00000005(1)
-               MOVE 106 TO ZUT00000005(2)
+               MOVE 107 TO ZUT00000005(2)
                SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF ZUT00000004
                MOVE LENGTH OF ZUT00000004 TO AZ-COMPARE-ITEM-NAME-LEN
                SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
