@@ -0,0 +1,30 @@
+000010*****************************************************************
+000020*                                                               *
+000030* EPSQHIST                                                      *
+000040*     HOST VARIABLE LAYOUT FOR THE EPSQHIST DB2 QUOTE-HISTORY   *
+000050*     TABLE.  ONE ROW IS INSERTED FOR EVERY SUCCESSFUL          *
+000060*     EPSCMORT CALCULATION SO WE CAN PULL UP WHAT WAS QUOTED TO *
+000070*     A BORROWER ON A GIVEN DAY WITHOUT RELYING ON THE CALLER   *
+000080*     TO HAVE LOGGED IT.  MATCHES:                              *
+000090*                                                               *
+000100*         CREATE TABLE EPSQHIST                                 *
+000110*           (QUOTE_TIMESTAMP    TIMESTAMP      NOT NULL,        *
+000120*            PRINCIPAL_AMOUNT   DECIMAL(11,2)  NOT NULL,        *
+000130*            TERM_YEARS         SMALLINT       NOT NULL,        *
+000140*            TERM_MONTHS        SMALLINT       NOT NULL,        *
+000150*            QUOTED_RATE        DECIMAL(5,3)   NOT NULL,        *
+000160*            YEAR_MONTH_IND     CHAR(1)        NOT NULL,        *
+000170*            PAYMENT_AMOUNT     DECIMAL(9,2)   NOT NULL)        *
+000180*                                                               *
+000190*     READ BACK BY EPSRECON, THE RATE-TABLE RECONCILIATION      *
+000200*     BATCH JOB.                                                *
+000210*                                                               *
+000220*****************************************************************
+000230 01  EPSQHIST-ROW.
+000240     05  EPSQHIST-QUOTE-TIMESTAMP    PIC X(26).
+000250     05  EPSQHIST-PRINCIPAL-AMOUNT   PIC S9(9)V99 COMP-3.
+000260     05  EPSQHIST-TERM-YEARS         PIC S9(4) COMP.
+000270     05  EPSQHIST-TERM-MONTHS        PIC S9(4) COMP.
+000280     05  EPSQHIST-QUOTED-RATE        PIC S9(2)V9(3) COMP-3.
+000290     05  EPSQHIST-YEAR-MONTH-IND     PIC X.
+000300     05  EPSQHIST-PAYMENT-AMOUNT     PIC S9(7)V99 COMP-3.
