@@ -0,0 +1,54 @@
+000010*****************************************************************
+000020*                                                               *
+000030* EPSPCOM                                                       *
+000040*     MORTGAGE PAYMENT REQUEST/RESPONSE COMMUNICATION AREA      *
+000050*     FOR THE EPSCMORT MORTGAGE CALCULATION SERVICE             *
+000060*                                                               *
+000070*     SHARED BY EVERY CALLER OF THE EPSCMORT CALCULATION        *
+000080*     ENGINE -- THE EPSCMORT CICS TRANSACTION ITSELF AND THE    *
+000090*     EPSBATCH BULK-QUOTE BATCH DRIVER.  ONLY APPEND NEW         *
+000100*     FIELDS AT THE END OF THIS LAYOUT SO CALLERS BUILT          *
+000110*     AGAINST AN EARLIER COPY OF THIS COPYBOOK KEEP WORKING.     *
+000120*                                                               *
+000130*****************************************************************
+000140 01  DFHCOMMAREA.
+000141*    WHEN PROCESS-INDICATOR IS EPSPIN-SOLVE-MAX-PRINCIPAL, THE
+000142*    USUAL ROLES OF EPSPCOM-PRINCIPLE-DATA AND
+000143*    EPSPCOM-RETURN-MONTH-PAYMENT ARE REVERSED ON INPUT -- THE
+000144*    CALLER SUPPLIES THE TARGET PAYMENT IN
+000145*    EPSPCOM-RETURN-MONTH-PAYMENT AND EPSCMORT RETURNS THE
+000146*    MAXIMUM AFFORDABLE PRINCIPAL IN EPSPCOM-PRINCIPLE-DATA.
+000147*    FOR ANY OTHER VALUE, EPSPCOM-PRINCIPLE-DATA IS THE INPUT AND
+000148*    EPSPCOM-RETURN-MONTH-PAYMENT IS THE COMPUTED RESULT, AS
+000149*    BEFORE.
+000150     05  PROCESS-INDICATOR           PIC X.
+000152         88  EPSPIN-SOLVE-MAX-PRINCIPAL
+000154                                         VALUE 'P'.
+000160     05  EPSPCOM-PRINCIPLE-DATA      PIC S9(9)V99 COMP.
+000170     05  EPSPCOM-NUMBER-OF-YEARS     PIC S9(4) COMP.
+000180     05  EPSPCOM-NUMBER-OF-MONTHS    PIC S9(4) COMP.
+000190     05  EPSPCOM-QUOTED-INTEREST-RATE
+000200                                     PIC S9(2)V9(3) COMP.
+000210     05  EPSPCOM-YEAR-MONTH-IND      PIC X.
+000212         88  EPSYMI-ANNUAL               VALUE 'Y'.
+000214         88  EPSYMI-MONTHLY              VALUE 'M'.
+000216         88  EPSYMI-BIWEEKLY             VALUE 'B'.
+000218         88  EPSYMI-SEMIMONTHLY          VALUE 'S'.
+000220     05  EPSPCOM-RETURN-MONTH-PAYMENT
+000230                                     PIC S9(7)V99 COMP.
+000240     05  EPSPCOM-ERRMSG              PIC X(80).
+000250     05  EPSPCOM-PROGRAM-RETCODE     PIC 9(4).
+000260         88  EPS02-REQUEST-SUCCESS       VALUE 0.
+000270         88  EPS02-INVALID-PRINCIPAL     VALUE 4.
+000280         88  EPS02-INVALID-TERM          VALUE 8.
+000290         88  EPS02-INVALID-RATE          VALUE 12.
+000300         88  EPS02-INVALID-YEAR-MONTH-IND
+000310                                         VALUE 16.
+000315         88  EPS02-INVALID-COMMAREA-LEN  VALUE 20.
+000317         88  EPS02-INVALID-TARGET-PAYMENT
+000319                                         VALUE 24.
+000320     05  EPSPCOM-PROGRAM-RETCODE-RDF REDEFINES
+000330         EPSPCOM-PROGRAM-RETCODE    PIC X(4).
+000340     05  EPSPCOM-SCHEDULE-IND        PIC X.
+000350         88  EPSSCH-REQUESTED            VALUE 'Y'.
+000360         88  EPSSCH-NOT-REQUESTED        VALUE 'N'.
