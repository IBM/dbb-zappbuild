@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020*                                                               *
+000030* EPSAUDIT                                                      *
+000040*     ONE ENTRY ON THE EPSCMORT DAILY ACTIVITY/AUDIT EXTRACT.   *
+000050*     WRITTEN FOR EVERY INVOCATION OF EPSCMORT, SUCCESS OR       *
+000060*     FAILURE, INCLUDING CALLS REJECTED BEFORE THE CALCULATION  *
+000070*     WAS EVEN ATTEMPTED -- UNLIKE EPSQHIST, WHICH ONLY RECORDS *
+000080*     SUCCESSFUL QUOTES.  EIBDATE/EIBTIME SUPPLY THE TIMESTAMP   *
+000090*     SO NO EXTRA EXEC CICS CALL IS NEEDED TO GET ONE.           *
+000100*                                                               *
+000110*****************************************************************
+000120 01  EPSAUDIT-RECORD.
+000130     05  EPSAUDIT-DATE               PIC S9(7) COMP-3.
+000140     05  EPSAUDIT-TIME               PIC S9(7) COMP-3.
+000150     05  EPSAUDIT-PROCESS-IND        PIC X.
+000160     05  EPSAUDIT-PRINCIPLE-DATA     PIC S9(9)V99 COMP-3.
+000170     05  EPSAUDIT-NUMBER-OF-YEARS    PIC S9(4) COMP.
+000180     05  EPSAUDIT-NUMBER-OF-MONTHS   PIC S9(4) COMP.
+000190     05  EPSAUDIT-QUOTED-RATE        PIC S9(2)V9(3) COMP-3.
+000200     05  EPSAUDIT-YEAR-MONTH-IND     PIC X.
+000210     05  EPSAUDIT-RETURN-PAYMENT     PIC S9(7)V99 COMP-3.
+000220     05  EPSAUDIT-PROGRAM-RETCODE    PIC 9(4).
+000230     05  EPSAUDIT-ERRMSG             PIC X(80).
