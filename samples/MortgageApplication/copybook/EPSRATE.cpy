@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020*                                                               *
+000030* EPSRATE                                                       *
+000040*     ONE ENTRY ON THE PUBLISHED DAILY RATE SHEET -- THE RATE   *
+000050*     WE INTENDED TO QUOTE FOR A GIVEN PAYMENT FREQUENCY THAT   *
+000060*     DAY.  READ BY EPSRECON AND COMPARED AGAINST THE RATES     *
+000070*     ACTUALLY KEYED INTO EPSPCOM-QUOTED-INTEREST-RATE, AS      *
+000080*     LOGGED IN THE EPSQHIST QUOTE-HISTORY TABLE.                *
+000090*                                                               *
+000100*****************************************************************
+000110 01  EPSRATE-RECORD.
+000120     05  EPSRATE-EFFECTIVE-DATE      PIC X(10).
+000130     05  EPSRATE-YEAR-MONTH-IND      PIC X.
+000140     05  EPSRATE-PUBLISHED-RATE      PIC S9(2)V9(3).
+000150     05  FILLER                      PIC X(20).
