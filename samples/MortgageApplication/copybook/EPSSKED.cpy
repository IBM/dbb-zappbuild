@@ -0,0 +1,19 @@
+000010*****************************************************************
+000020*                                                               *
+000030* EPSSKED                                                       *
+000040*     FULL AMORTIZATION SCHEDULE WORK TABLE BUILT BY EPSCALC    *
+000050*     WHEN THE CALLER SETS EPSPCOM-SCHEDULE-IND TO REQUEST ONE. *
+000060*     EACH ENTRY IS ONE PAYMENT PERIOD.  THE TABLE IS SIZED     *
+000070*     FOR A 110 YEAR MONTHLY SCHEDULE (110*12), WHICH COVERS    *
+000080*     EVERY FREQUENCY SUPPORTED TODAY.                          *
+000090*                                                               *
+000100*****************************************************************
+000110 01  EPSSKED-ENTRY-COUNT             PIC 9(5) COMP.
+000120 01  EPSSKED-TABLE.
+000130     05  EPSSKED-ENTRY OCCURS 1320 TIMES.
+000150         10  EPSSKED-PERIOD-NUMBER       PIC 9(5).
+000160         10  EPSSKED-BEGIN-BALANCE       PIC S9(9)V99.
+000170         10  EPSSKED-PAYMENT-AMOUNT      PIC S9(7)V99.
+000180         10  EPSSKED-INTEREST-PORTION    PIC S9(7)V99.
+000190         10  EPSSKED-PRINCIPAL-PORTION   PIC S9(7)V99.
+000200         10  EPSSKED-END-BALANCE         PIC S9(9)V99.
