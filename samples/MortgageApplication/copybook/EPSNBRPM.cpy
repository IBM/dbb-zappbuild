@@ -0,0 +1,16 @@
+000010*****************************************************************
+000020*                                                               *
+000030* EPSNBRPM                                                      *
+000040*     PARAMETER BLOCK PASSED TO THE EPSNBRVL NUMBER             *
+000050*     VALIDATION SUBROUTINE BY ANY CALLER THAT NEEDS A          *
+000060*     NUMERIC FIELD CHECKED FOR LENGTH BEFORE IT IS USED IN     *
+000070*     A CALCULATION.                                            *
+000080*                                                               *
+000090*****************************************************************
+000100 01  EPS-NUMBER-VALIDATION.
+000110     05  EPSPARM-VALIDATE-DATA       PIC X(13).
+000120     05  EPSPARM-MAX-LENGTH          PIC 99.
+000130     05  EPSPARM-NUMBER              PIC 9(13).
+000140     05  EPSPARM-DECIMAL             PIC V9(13).
+000150     05  EPSPARM-BINARY-NUMBER       PIC 9(9)V99 COMP.
+000160     05  EPSPARM-RETURN-ERROR        PIC X(80).
