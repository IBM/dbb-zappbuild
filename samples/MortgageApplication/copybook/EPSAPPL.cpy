@@ -0,0 +1,19 @@
+000010*****************************************************************
+000020*                                                               *
+000030* EPSAPPL                                                       *
+000040*     ONE LOAN APPLICATION ON THE EPSBATCH BULK-QUOTE INPUT     *
+000050*     FILE.  FIELDS MIRROR THE EPSPCOM COMMUNICATION AREA SO    *
+000060*     A RECORD CAN BE MOVED STRAIGHT INTO A REQUEST.            *
+000070*                                                               *
+000080*****************************************************************
+000090 01  EPSAPPL-RECORD.
+000100     05  EPSAPPL-APPLICATION-ID      PIC X(10).
+000110     05  EPSAPPL-PROCESS-INDICATOR   PIC X.
+000120     05  EPSAPPL-PRINCIPLE-DATA      PIC S9(9)V99.
+000130     05  EPSAPPL-NUMBER-OF-YEARS     PIC S9(4).
+000140     05  EPSAPPL-NUMBER-OF-MONTHS    PIC S9(4).
+000150     05  EPSAPPL-QUOTED-INTEREST-RATE
+000160                                     PIC S9(2)V9(3).
+000170     05  EPSAPPL-YEAR-MONTH-IND      PIC X.
+000180     05  EPSAPPL-SCHEDULE-IND        PIC X.
+000190     05  FILLER                      PIC X(20).
