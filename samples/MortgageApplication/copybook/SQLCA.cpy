@@ -0,0 +1,28 @@
+000010*****************************************************************
+000020*                                                               *
+000030* SQLCA                                                         *
+000040*     STANDARD DB2 SQL COMMUNICATION AREA.  NORMALLY GENERATED  *
+000050*     BY THE DB2 PRECOMPILER -- CHECKED IN HERE SO PROGRAMS     *
+000060*     THAT ISSUE EXEC SQL CAN STILL COPY IT IN AND COMPILE IN   *
+000070*     SHOPS WITHOUT THE PRECOMPILE STEP WIRED UP.                *
+000090*                                                               *
+000100*****************************************************************
+000110 01  SQLCA.
+000120     05  SQLCAID                     PIC X(8).
+000130     05  SQLCABC                     PIC S9(9) COMP-5.
+000140     05  SQLCODE                     PIC S9(9) COMP-5.
+000150     05  SQLERRM.
+000160         49  SQLERRML                PIC S9(4) COMP-5.
+000170         49  SQLERRMC                PIC X(70).
+000180     05  SQLERRP                     PIC X(8).
+000190     05  SQLERRD                     PIC S9(9) COMP-5 OCCURS 6.
+000200     05  SQLWARN.
+000210         10  SQLWARN0                PIC X.
+000220         10  SQLWARN1                PIC X.
+000230         10  SQLWARN2                PIC X.
+000240         10  SQLWARN3                PIC X.
+000250         10  SQLWARN4                PIC X.
+000260         10  SQLWARN5                PIC X.
+000270         10  SQLWARN6                PIC X.
+000280         10  SQLWARN7                PIC X.
+000290     05  SQLEXT                      PIC X(8).
