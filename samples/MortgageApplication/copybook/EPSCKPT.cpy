@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*                                                               *
+000030* EPSCKPT                                                       *
+000040*     ONE CHECKPOINT RECORD ON THE EPSBATCH CHECKPOINT FILE.    *
+000050*     WRITTEN PERIODICALLY WHILE EPSBATCH WORKS THROUGH THE     *
+000060*     EPSAPPL INPUT FILE SO AN ABENDED RUN CAN BE RESTARTED     *
+000070*     FROM THE LAST CHECKPOINT INSTEAD OF REPROCESSING THE      *
+000080*     WHOLE FILE FROM RECORD ONE.  THE LAST RECORD WRITTEN ON   *
+000090*     THE FILE IS ALWAYS THE CURRENT CHECKPOINT.                *
+000100*                                                               *
+000110*****************************************************************
+000120 01  EPSCKPT-RECORD.
+000130     05  EPSCKPT-RECORD-COUNT        PIC 9(9).
+000140     05  EPSCKPT-SUCCESS-COUNT       PIC 9(9).
+000150     05  EPSCKPT-FAILURE-COUNT       PIC 9(9).
+000160     05  EPSCKPT-LAST-APPLICATION-ID PIC X(10).
+000170     05  EPSCKPT-COMPLETE-IND        PIC X(01).
+000180         88  EPSCKPT-RUN-COMPLETE        VALUE 'Y'.
+000190         88  EPSCKPT-RUN-IN-PROGRESS     VALUE 'N'.
+000200     05  FILLER                      PIC X(20).
