@@ -0,0 +1,24 @@
+000010*****************************************************************
+000020*                                                               *
+000030* EPSBOUT                                                       *
+000040*     ONE RESULT RECORD ON THE EPSBATCH BULK-QUOTE OUTPUT       *
+000050*     FILE -- THE APPLICATION ECHOED BACK WITH THE COMPUTED     *
+000060*     PAYMENT (OR THE FAILING RETCODE/ERRMSG).  EPSBOUT-         *
+000065*     TIMESTAMP IS STAMPED BY EPSBATCH WHEN THE RECORD IS        *
+000067*     WRITTEN, NOT WHEN THE APPLICATION WAS READ.                *
+000070*                                                               *
+000080*****************************************************************
+000090 01  EPSBOUT-RECORD.
+000100     05  EPSBOUT-APPLICATION-ID      PIC X(10).
+000110     05  EPSBOUT-PRINCIPLE-DATA      PIC S9(9)V99.
+000120     05  EPSBOUT-NUMBER-OF-YEARS     PIC S9(4).
+000130     05  EPSBOUT-NUMBER-OF-MONTHS    PIC S9(4).
+000140     05  EPSBOUT-QUOTED-INTEREST-RATE
+000150                                     PIC S9(2)V9(3).
+000160     05  EPSBOUT-YEAR-MONTH-IND      PIC X.
+000170     05  EPSBOUT-MONTH-PAYMENT       PIC S9(7)V99.
+000180     05  EPSBOUT-PROGRAM-RETCODE     PIC 9(4).
+000190     05  EPSBOUT-ERRMSG              PIC X(80).
+000195     05  EPSBOUT-TIMESTAMP.
+000196         10  EPSBOUT-STAMP-DATE      PIC 9(08).
+000197         10  EPSBOUT-STAMP-TIME      PIC 9(08).
