@@ -0,0 +1,83 @@
+000010  IDENTIFICATION DIVISION.
+000020  PROGRAM-ID.    EPSNBRVL.
+000030  AUTHOR.        R PELLETIER.
+000040  INSTALLATION.  CONSUMER LENDING SYSTEMS.
+000050  DATE-WRITTEN.  01/26/2026.
+000060  DATE-COMPILED.
+000070*****************************************************************
+000080*                                                               *
+000090* EPSNBRVL                                                      *
+000100*     GENERAL PURPOSE NUMBER VALIDATION SUBROUTINE.  CHECKS A   *
+000110*     CHARACTER REPRESENTATION OF A NUMERIC FIELD FOR LENGTH    *
+000120*     AND FORMAT BEFORE THE CALLER USES IT IN A CALCULATION,    *
+000130*     AND RETURNS THE VALUE AS A BUILT-UP NUMBER AND BINARY     *
+000140*     NUMBER FOR THE CALLER'S CONVENIENCE.                      *
+000150*                                                               *
+000160*     NOT CURRENTLY CALLED BY EPSCALC -- BY THE TIME A NUMERIC  *
+000170*     FIELD ON THE MORTGAGE PAYMENT REQUEST REACHES EPSCALC IT  *
+000180*     IS ALREADY A BINARY COMP ITEM, SO THIS CHARACTER-FIELD    *
+000185*     CHECK NO LONGER APPLIES THERE.  KEPT AVAILABLE FOR ANY     *
+000186*     FUTURE CALLER THAT STILL NEEDS TO VALIDATE A NUMERIC       *
+000187*     FIELD IN DISPLAY FORM BEFORE USING IT.                     *
+000190*                                                               *
+000200* MODIFICATION HISTORY                                          *
+000210*   01/26/2026  RP   ORIGINAL VERSION.                          *
+000215*   03/23/2026  RP   REMOVED THE CLAIM THAT EPSCALC CALLS THIS  *
+000216*                    FOR EVERY NUMERIC FIELD -- IT STOPPED       *
+000217*                    DOING SO ON 03/16/2026.                     *
+000220*                                                               *
+000230*****************************************************************
+000240  ENVIRONMENT DIVISION.
+000250  DATA DIVISION.
+000260  WORKING-STORAGE SECTION.
+000270  01  WS-WORK-FIELDS              PIC X(01).
+000280*
+000290  LINKAGE SECTION.
+000300      COPY EPSNBRPM.
+000310*
+000320  PROCEDURE DIVISION USING EPS-NUMBER-VALIDATION.
+000330*
+000340*****************************************************************
+000350* 0000-MAINLINE                                                 *
+000360*****************************************************************
+000370  0000-MAINLINE.
+000380      MOVE SPACES TO EPSPARM-RETURN-ERROR
+000390      MOVE 0 TO EPSPARM-NUMBER
+000400      MOVE 0 TO EPSPARM-BINARY-NUMBER
+000410      PERFORM 1000-CHECK-LENGTH THRU 1000-EXIT
+000420      IF EPSPARM-RETURN-ERROR = SPACES
+000430          PERFORM 2000-BUILD-BINARY-NUMBER THRU 2000-EXIT
+000440      END-IF
+000450      GOBACK.
+000460  0000-EXIT.
+000470      EXIT.
+000480*
+000490*****************************************************************
+000500* 1000-CHECK-LENGTH                                             *
+000510*     THE CALLER TELLS US HOW MANY LEADING CHARACTERS OF        *
+000520*     EPSPARM-VALIDATE-DATA ARE SIGNIFICANT.  EVERY ONE OF      *
+000530*     THOSE CHARACTERS MUST BE A DIGIT.                         *
+000540*****************************************************************
+000550  1000-CHECK-LENGTH.
+000560      IF EPSPARM-MAX-LENGTH = 0 OR EPSPARM-MAX-LENGTH > 13
+000570          MOVE 'EPSNBRVL - MAX LENGTH OUT OF RANGE' TO
+000580              EPSPARM-RETURN-ERROR
+000590      ELSE IF EPSPARM-VALIDATE-DATA (1:EPSPARM-MAX-LENGTH)
+000600          NOT NUMERIC
+000610          MOVE 'EPSNBRVL - FIELD IS NOT NUMERIC' TO
+000620              EPSPARM-RETURN-ERROR
+000630      END-IF.
+000640  1000-EXIT.
+000650      EXIT.
+000660*
+000670*****************************************************************
+000680* 2000-BUILD-BINARY-NUMBER                                      *
+000690*****************************************************************
+000700  2000-BUILD-BINARY-NUMBER.
+000710      MOVE EPSPARM-VALIDATE-DATA (1:EPSPARM-MAX-LENGTH) TO
+000720          EPSPARM-NUMBER
+000730      MOVE EPSPARM-NUMBER TO EPSPARM-BINARY-NUMBER.
+000740  2000-EXIT.
+000750      EXIT.
+000760*
+000770  END PROGRAM EPSNBRVL.
