@@ -0,0 +1,321 @@
+000010  IDENTIFICATION DIVISION.
+000020  PROGRAM-ID.    EPSCMORT.
+000030  AUTHOR.        R PELLETIER.
+000040  INSTALLATION.  CONSUMER LENDING SYSTEMS.
+000050  DATE-WRITTEN.  01/12/2026.
+000060  DATE-COMPILED.
+000070*****************************************************************
+000080*                                                               *
+000090* EPSCMORT                                                      *
+000100*     CICS TRANSACTION FRONT END FOR THE MORTGAGE PAYMENT       *
+000110*     CALCULATION SERVICE.  VALIDATES AND CALCULATES BY         *
+000120*     CALLING EPSCALC, THEN RETURNS THE RESULT TO THE CALLER    *
+000130*     IN DFHCOMMAREA.                                            *
+000140*                                                               *
+000150*     WHEN THE CALLER ASKS FOR A FULL AMORTIZATION SCHEDULE     *
+000160*     (EPSPCOM-SCHEDULE-IND = 'Y'), THE SCHEDULE EPSCALC BUILDS *
+000170*     IS TOO BIG TO FIT BACK THROUGH DFHCOMMAREA, SO IT IS      *
+000180*     STREAMED ONE LINE AT A TIME TO THE EPSSKED EXTRAPARTITION *
+000190*     TRANSIENT DATA QUEUE INSTEAD.                              *
+000200*                                                               *
+000210* MODIFICATION HISTORY                                          *
+000220*   01/12/2026  RP   ORIGINAL VERSION -- CALCULATION LOGIC      *
+000230*                    MOVED OUT TO EPSCALC SO THE SAME ENGINE    *
+000240*                    CAN BE DRIVEN FROM BATCH (EPSBATCH).        *
+000250*   01/19/2026  RP   STREAM THE FULL AMORTIZATION SCHEDULE TO   *
+000260*                    TDQ EPSSKED WHEN ONE IS REQUESTED.          *
+000262*   02/02/2026  RP   CHECK EIBCALEN AGAINST THE EXPECTED LENGTH  *
+000264*                    OF DFHCOMMAREA BEFORE DOING ANYTHING ELSE, *
+000266*                    SO A MISMATCHED CALLER GETS A CLEAN ERROR   *
+000268*                    BACK INSTEAD OF RISKING AN ABEND.           *
+000269*   02/09/2026  RP   INSERT EVERY SUCCESSFUL QUOTE INTO THE NEW *
+000271*                    EPSQHIST DB2 QUOTE-HISTORY TABLE.           *
+000273*   03/09/2026  RP   WRITE ONE EPSAUDIT ENTRY PER INVOCATION,    *
+000275*                    SUCCESS OR FAILURE, TO THE NEW EPSAUDT TDQ  *
+000277*                    FOR THE DAILY ACTIVITY/AUDIT EXTRACT.        *
+000278*   03/16/2026  RP   ON A COMMAREA LENGTH MISMATCH, RETURN NO    *
+000279*                    MORE THAN EIBCALEN BYTES (NOT THE FULL       *
+000280*                    DFHCOMMAREA LENGTH), AND STOP THE AUDIT      *
+000281*                    EXTRACT FROM TOUCHING COMMAREA FIELDS THE    *
+000282*                    CALLER NEVER ACTUALLY SUPPLIED.               *
+000284*   03/23/2026  RP   CHECK EIBCALEN BEFORE MOVING ANYTHING INTO  *
+000285*                    DFHCOMMAREA, NOT AFTER -- THE OLD CODE SET  *
+000286*                    EPSPCOM-PROGRAM-RETCODE/ERRMSG BEFORE THE    *
+000287*                    LENGTH CHECK RAN, WHICH IS AN OUT-OF-BOUNDS  *
+000288*                    WRITE FOR A CALLER WHOSE REAL COMMAREA IS    *
+000289*                    SHORTER THAN THE OFFSET OF THOSE FIELDS.     *
+000291*                    THE AUDIT EXTRACT AND THE CICS RETURN NOW    *
+000292*                    KEY OFF A LOCAL SWITCH SET BY THE LENGTH     *
+000293*                    CHECK ITSELF, NOT OFF A COMMAREA FIELD,      *
+000294*                    SINCE A COMMAREA TOO SHORT TO SAFELY HOLD    *
+000295*                    EPSPCOM-PROGRAM-RETCODE MAY NEVER HAVE HAD   *
+000296*                    THAT FIELD SET IN THE FIRST PLACE.           *
+000298*****************************************************************
+000299  ENVIRONMENT DIVISION.
+000301  DATA DIVISION.
+000302  WORKING-STORAGE SECTION.
+000303  01  WS-WORK-FIELDS                 PIC X(01).
+000304  01  WS-COMMAREA-LEN-OK              PIC X(01).
+000305      88  COMMAREA-LEN-OK                 VALUE 'Y'.
+000306      88  COMMAREA-LEN-NOT-OK             VALUE 'N'.
+000307  01  WS-MIN-SAFE-COMMAREA-LEN        PIC S9(4) COMP.
+000308  01  WS-SCHEDULE-WORK.
+000309      05  WS-SKED-SUB                 PIC 9(5) COMP.
+000350*
+000360      COPY EPSSKED.
+000362*
+000364      COPY EPSQHIST.
+000366*
+000368      COPY SQLCA.
+000369*
+000371      COPY EPSAUDIT.
+000372*
+000380  LINKAGE SECTION.
+000390  01  DFHEIBLK.
+000400      05  EIBTIME                     PIC S9(7) COMP-3.
+000410      05  EIBDATE                     PIC S9(7) COMP-3.
+000420      05  EIBTRNID                    PIC X(4).
+000430      05  EIBTASKN                    PIC S9(7) COMP-3.
+000440      05  EIBTRMID                    PIC X(4).
+000450      05  EIBCPOSN                    PIC S9(4) COMP-5.
+000460      05  EIBCALEN                    PIC S9(4) COMP-5.
+000470      05  EIBAID                      PIC X(1).
+000480      05  EIBFN                       PIC X(2).
+000490      05  EIBRCODE                    PIC X(6).
+000500      05  EIBDS                       PIC X(8).
+000510      05  EIBREQID                    PIC X(8).
+000520      05  EIBRSRCE                    PIC X(8).
+000530      05  EIBSYNC                     PIC X.
+000540      05  EIBFREE                     PIC X.
+000550      05  EIBRECV                     PIC X.
+000560      05  EIBSEND                     PIC X.
+000570      05  EIBATT                      PIC X.
+000580      05  EIBEOC                      PIC X.
+000590      05  EIBFMH                      PIC X.
+000600      05  EIBCOMPL                    PIC X(1).
+000610      05  EIBSIG                      PIC X(1).
+000620      05  EIBCONF                     PIC X(1).
+000630      05  EIBERR                      PIC X(1).
+000640      05  EIBERRCD                    PIC X(4).
+000650      05  EIBSYNRB                    PIC X.
+000660      05  EIBNODAT                    PIC X.
+000670      05  EIBRESP                     PIC S9(8) COMP.
+000680      05  EIBRESP2                    PIC S9(8) COMP.
+000690      05  EIBRLDBK                    PIC X(1).
+000700*
+000710      COPY EPSPCOM.
+000720*
+000730  PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+000740*
+000750*****************************************************************
+000760* 0000-MAINLINE                                                 *
+000770*****************************************************************
+000780  0000-MAINLINE.
+000790      PERFORM 1000-VALIDATE-COMMAREA-LENGTH THRU 1000-EXIT
+000792      IF COMMAREA-LEN-OK
+000794          PERFORM 2000-VALIDATE-AND-CALCULATE THRU 2000-EXIT
+000796      END-IF
+000798      PERFORM 5000-WRITE-AUDIT-EXTRACT THRU 5000-EXIT
+000800      PERFORM 9000-RETURN-TO-CICS THRU 9000-EXIT.
+000810  0000-EXIT.
+000820      EXIT.
+000830*
+000832*****************************************************************
+000834* 1000-VALIDATE-COMMAREA-LENGTH                                 *
+000836*     REJECT AN OVERSIZED OR UNDERSIZED DFHCOMMAREA BEFORE ANY  *
+000838*     PROCESS-INDICATOR DISPATCH IS ATTEMPTED, SO A CALLER      *
+000840*     BUILT AGAINST THE WRONG COPY OF EPSPCOM GETS A CLEAN      *
+000842*     ERROR BACK INSTEAD OF AN 0E08-STYLE ABEND.  THE EIBCALEN  *
+000843*     COMPARE RUNS BEFORE ANYTHING IS MOVED INTO DFHCOMMAREA --  *
+000844*     EPSPCOM-PROGRAM-RETCODE/ERRMSG ARE ONLY WRITTEN ONCE WE    *
+000845*     KNOW THE CALLER'S REAL STORAGE IS BIG ENOUGH TO HOLD THEM, *
+000846*     I.E. EIBCALEN COVERS EVERYTHING UP TO THE TRAILING         *
+000847*     EPSPCOM-SCHEDULE-IND FIELD (THE ONE FIELD EVER APPENDED TO *
+000848*     THIS COMMAREA SO FAR).  WS-COMMAREA-LEN-OK, NOT A COMMAREA  *
+000849*     FIELD, IS WHAT THE REST OF THIS PROGRAM KEYS OFF OF, SINCE  *
+000850*     A COMMAREA TOO SHORT FOR EPSPCOM-PROGRAM-RETCODE MAY NEVER  *
+000851*     HAVE HAD IT SET AT ALL.                                    *
+000852*****************************************************************
+000853  1000-VALIDATE-COMMAREA-LENGTH.
+000854      COMPUTE WS-MIN-SAFE-COMMAREA-LEN =
+000855          LENGTH OF DFHCOMMAREA - LENGTH OF EPSPCOM-SCHEDULE-IND
+000856      IF EIBCALEN = LENGTH OF DFHCOMMAREA
+000857          MOVE 'Y' TO WS-COMMAREA-LEN-OK
+000858          MOVE 0 TO EPSPCOM-PROGRAM-RETCODE
+000859          MOVE SPACES TO EPSPCOM-ERRMSG
+000860      ELSE
+000861          MOVE 'N' TO WS-COMMAREA-LEN-OK
+000862          IF EIBCALEN >= WS-MIN-SAFE-COMMAREA-LEN
+000863              MOVE 0020 TO EPSPCOM-PROGRAM-RETCODE
+000864              MOVE 'DFHCOMMAREA LENGTH DOES NOT MATCH EPSPCOM' TO
+000865                  EPSPCOM-ERRMSG
+000866          END-IF
+000867      END-IF.
+000868  1000-EXIT.
+000869      EXIT.
+000870*
+000871*****************************************************************
+000872* 2000-VALIDATE-AND-CALCULATE                                   *
+000873*     HAND THE REQUEST OFF TO THE SHARED CALCULATION ENGINE,    *
+000874*     THEN STREAM OUT A SCHEDULE IF ONE WAS BUILT.              *
+000875*****************************************************************
+000890  2000-VALIDATE-AND-CALCULATE.
+000900      CALL 'EPSCALC' USING DFHCOMMAREA EPSSKED-TABLE
+000910          EPSSKED-ENTRY-COUNT
+000912      IF EPS02-REQUEST-SUCCESS
+000914          PERFORM 3000-LOG-QUOTE-HISTORY THRU 3000-EXIT
+000916      END-IF
+000920      IF EPS02-REQUEST-SUCCESS AND EPSSCH-REQUESTED
+000930          PERFORM 4000-WRITE-SCHEDULE THRU 4000-EXIT
+000940      END-IF.
+000950  2000-EXIT.
+000960      EXIT.
+000970*
+000972*****************************************************************
+000974* 3000-LOG-QUOTE-HISTORY                                       *
+000976*     INSERT EVERY SUCCESSFUL QUOTE INTO THE EPSQHIST DB2       *
+000978*     QUOTE-HISTORY TABLE SO IT CAN BE PULLED UP LATER WITHOUT  *
+000980*     RELYING ON THE CALLER TO HAVE LOGGED IT ITSELF.  BEST     *
+000982*     EFFORT -- A LOGGING FAILURE DOES NOT UNDO A CALCULATION   *
+000984*     THAT ALREADY SUCCEEDED, SO SQLCODE IS NOT CHECKED AGAINST *
+000986*     THE TRANSACTION'S OWN RETURN CODE.                         *
+000988*****************************************************************
+000990  3000-LOG-QUOTE-HISTORY.
+000992      MOVE EPSPCOM-PRINCIPLE-DATA TO EPSQHIST-PRINCIPAL-AMOUNT
+000994      MOVE EPSPCOM-NUMBER-OF-YEARS TO EPSQHIST-TERM-YEARS
+000996      MOVE EPSPCOM-NUMBER-OF-MONTHS TO EPSQHIST-TERM-MONTHS
+000998      MOVE EPSPCOM-QUOTED-INTEREST-RATE TO EPSQHIST-QUOTED-RATE
+001000      MOVE EPSPCOM-YEAR-MONTH-IND TO EPSQHIST-YEAR-MONTH-IND
+001002      MOVE EPSPCOM-RETURN-MONTH-PAYMENT TO
+001004          EPSQHIST-PAYMENT-AMOUNT
+001006      EXEC SQL
+001008          INSERT INTO EPSQHIST
+001010              (QUOTE_TIMESTAMP, PRINCIPAL_AMOUNT, TERM_YEARS,
+001012               TERM_MONTHS, QUOTED_RATE, YEAR_MONTH_IND,
+001014               PAYMENT_AMOUNT)
+001016          VALUES
+001018              (CURRENT TIMESTAMP, :EPSQHIST-PRINCIPAL-AMOUNT,
+001020               :EPSQHIST-TERM-YEARS, :EPSQHIST-TERM-MONTHS,
+001022               :EPSQHIST-QUOTED-RATE, :EPSQHIST-YEAR-MONTH-IND,
+001024               :EPSQHIST-PAYMENT-AMOUNT)
+001026      END-EXEC.
+001028  3000-EXIT.
+001030      EXIT.
+001032*
+001034*****************************************************************
+001036* 4000-WRITE-SCHEDULE                                           *
+001038*     WRITE EACH SCHEDULE LINE TO THE EPSSKED TDQ SO A LARGE    *
+001040*     SCHEDULE CAN BE RETURNED WITHOUT GROWING DFHCOMMAREA.     *
+001042*****************************************************************
+001044  4000-WRITE-SCHEDULE.
+001046      PERFORM 4100-WRITE-SCHEDULE-LINE THRU 4100-EXIT
+001048          VARYING WS-SKED-SUB FROM 1 BY 1
+001050          UNTIL WS-SKED-SUB > EPSSKED-ENTRY-COUNT.
+001052  4000-EXIT.
+001054      EXIT.
+001056*
+001058*****************************************************************
+001060* 4100-WRITE-SCHEDULE-LINE                                      *
+001062*****************************************************************
+001064  4100-WRITE-SCHEDULE-LINE.
+001066      EXEC CICS WRITEQ TD
+001068          QUEUE('EPSSKED')
+001070          FROM(EPSSKED-ENTRY (WS-SKED-SUB))
+001072          LENGTH(LENGTH OF EPSSKED-ENTRY (WS-SKED-SUB))
+001074      END-EXEC.
+001076  4100-EXIT.
+001078      EXIT.
+001080*
+001081*****************************************************************
+001082* 5000-WRITE-AUDIT-EXTRACT                                      *
+001083*     ONE ENTRY PER INVOCATION, SUCCESS OR FAILURE, INCLUDING    *
+001084*     CALLS REJECTED BY 1000-VALIDATE-COMMAREA-LENGTH BEFORE ANY *
+001085*     CALCULATION WAS EVEN ATTEMPTED.  UNLIKE 3000-LOG-QUOTE-    *
+001086*     HISTORY, WHICH ONLY INSERTS SUCCESSFUL QUOTES, THIS RUNS   *
+001087*     UNCONDITIONALLY SO AUDIT CAN SEE A FULL DAY'S ACTIVITY.    *
+001088*     WHEN WS-COMMAREA-LEN-OK IS 'N' AND EIBCALEN IS TOO SHORT   *
+001089*     EVEN FOR EPSPCOM-PROGRAM-RETCODE/ERRMSG, NEITHER ONE WAS   *
+001090*     EVER SET -- THIS PARAGRAPH BUILDS THE AUDIT ENTRY FROM     *
+001091*     LOCAL VALUES INSTEAD OF READING THEM BACK OUT OF A         *
+001092*     COMMAREA THAT MAY NOT BE BIG ENOUGH TO HOLD THEM.          *
+001093*****************************************************************
+001094  5000-WRITE-AUDIT-EXTRACT.
+001095      MOVE EIBDATE TO EPSAUDIT-DATE
+001096      MOVE EIBTIME TO EPSAUDIT-TIME
+001097      EVALUATE TRUE
+001098          WHEN COMMAREA-LEN-OK
+001099              MOVE EPSPCOM-PROGRAM-RETCODE TO
+001100                  EPSAUDIT-PROGRAM-RETCODE
+001101              MOVE EPSPCOM-ERRMSG TO EPSAUDIT-ERRMSG
+001102              MOVE PROCESS-INDICATOR TO EPSAUDIT-PROCESS-IND
+001103              MOVE EPSPCOM-PRINCIPLE-DATA TO
+001104                  EPSAUDIT-PRINCIPLE-DATA
+001105              MOVE EPSPCOM-NUMBER-OF-YEARS TO
+001106                  EPSAUDIT-NUMBER-OF-YEARS
+001107              MOVE EPSPCOM-NUMBER-OF-MONTHS TO
+001108                  EPSAUDIT-NUMBER-OF-MONTHS
+001109              MOVE EPSPCOM-QUOTED-INTEREST-RATE TO
+001110                  EPSAUDIT-QUOTED-RATE
+001111              MOVE EPSPCOM-YEAR-MONTH-IND TO
+001112                  EPSAUDIT-YEAR-MONTH-IND
+001113              MOVE EPSPCOM-RETURN-MONTH-PAYMENT TO
+001114                  EPSAUDIT-RETURN-PAYMENT
+001115          WHEN EIBCALEN >= WS-MIN-SAFE-COMMAREA-LEN
+001116              MOVE EPSPCOM-PROGRAM-RETCODE TO
+001117                  EPSAUDIT-PROGRAM-RETCODE
+001118              MOVE EPSPCOM-ERRMSG TO EPSAUDIT-ERRMSG
+001119              MOVE SPACES TO EPSAUDIT-PROCESS-IND
+001120              MOVE SPACES TO EPSAUDIT-YEAR-MONTH-IND
+001121              MOVE 0 TO EPSAUDIT-PRINCIPLE-DATA
+001122              MOVE 0 TO EPSAUDIT-NUMBER-OF-YEARS
+001123              MOVE 0 TO EPSAUDIT-NUMBER-OF-MONTHS
+001124              MOVE 0 TO EPSAUDIT-QUOTED-RATE
+001125              MOVE 0 TO EPSAUDIT-RETURN-PAYMENT
+001126          WHEN OTHER
+001127              MOVE 0020 TO EPSAUDIT-PROGRAM-RETCODE
+001128              MOVE 'DFHCOMMAREA LENGTH DOES NOT MATCH EPSPCOM' TO
+001129                  EPSAUDIT-ERRMSG
+001130              MOVE SPACES TO EPSAUDIT-PROCESS-IND
+001131              MOVE SPACES TO EPSAUDIT-YEAR-MONTH-IND
+001132              MOVE 0 TO EPSAUDIT-PRINCIPLE-DATA
+001133              MOVE 0 TO EPSAUDIT-NUMBER-OF-YEARS
+001134              MOVE 0 TO EPSAUDIT-NUMBER-OF-MONTHS
+001135              MOVE 0 TO EPSAUDIT-QUOTED-RATE
+001136              MOVE 0 TO EPSAUDIT-RETURN-PAYMENT
+001137      END-EVALUATE
+001138      EXEC CICS WRITEQ TD
+001139          QUEUE('EPSAUDT')
+001140          FROM(EPSAUDIT-RECORD)
+001141          LENGTH(LENGTH OF EPSAUDIT-RECORD)
+001142      END-EXEC.
+001143  5000-EXIT.
+001144      EXIT.
+001145*
+001146*****************************************************************
+001147* 9000-RETURN-TO-CICS                                           *
+001148*     A COMMAREA LENGTH MISMATCH CAUGHT BY                     *
+001149*     1000-VALIDATE-COMMAREA-LENGTH MEANS WHAT THE CALLER       *
+001150*     ACTUALLY PASSED IS EIBCALEN BYTES, NOT THE FULL           *
+001151*     DFHCOMMAREA LAYOUT -- RETURNING MORE THAN THAT IS THE      *
+001152*     0E08 ABEND THIS CHECK EXISTS TO PREVENT, SO THAT PATH      *
+001153*     RETURNS NO MORE THAN EIBCALEN BYTES BACK.  WS-COMMAREA-LEN- *
+001154*     OK, NOT EPS02-INVALID-COMMAREA-LEN, IS WHAT THIS CHECKS --  *
+001155*     A COMMAREA TOO SHORT FOR THE RETCODE FIELD MAY NEVER HAVE   *
+001156*     HAD THAT 88-LEVEL SET IN THE FIRST PLACE.                   *
+001157*****************************************************************
+001158  9000-RETURN-TO-CICS.
+001159      IF COMMAREA-LEN-NOT-OK
+001160          EXEC CICS RETURN
+001161              COMMAREA(DFHCOMMAREA)
+001162              LENGTH(EIBCALEN)
+001163          END-EXEC
+001164      ELSE
+001165          EXEC CICS RETURN
+001166              COMMAREA(DFHCOMMAREA)
+001167              LENGTH(LENGTH OF DFHCOMMAREA)
+001168          END-EXEC
+001169      END-IF.
+001170  9000-EXIT.
+001171      EXIT.
+001390*
+001400  END PROGRAM EPSCMORT.
