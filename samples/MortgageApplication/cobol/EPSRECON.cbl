@@ -0,0 +1,347 @@
+000010  IDENTIFICATION DIVISION.
+000020  PROGRAM-ID.    EPSRECON.
+000030  AUTHOR.        R PELLETIER.
+000040  INSTALLATION.  CONSUMER LENDING SYSTEMS.
+000050  DATE-WRITTEN.  02/23/2026.
+000060  DATE-COMPILED.
+000070*****************************************************************
+000080*                                                               *
+000090* EPSRECON                                                      *
+000100*     RATE-TABLE RECONCILIATION BATCH JOB.  READS THE PUBLISHED *
+000110*     DAILY RATE SHEET (EPSRATE) INTO MEMORY, THEN FETCHES      *
+000120*     EVERY QUOTE LOGGED IN THE EPSQHIST DB2 QUOTE-HISTORY      *
+000130*     TABLE FOR THE CURRENT DATE AND COMPARES THE RATE THAT     *
+000140*     WAS ACTUALLY KEYED IN (EPSQHIST-QUOTED-RATE) AGAINST THE  *
+000150*     PUBLISHED RATE FOR THAT QUOTE'S PAYMENT FREQUENCY.  ANY   *
+000160*     QUOTE WHOSE RATE DOESN'T MATCH THE RATE SHEET IS WRITTEN  *
+000170*     TO THE EPSRECX EXCEPTION FILE FOR REVIEW.                 *
+000180*                                                               *
+000190*     RUN AFTER EPSCMORT/EPSBATCH HAVE LOGGED A DAY'S QUOTES TO *
+000200*     EPSQHIST (SEE EPSCMORT PARAGRAPH 3000-LOG-QUOTE-HISTORY), *
+000210*     SO THERE IS SOMETHING TO RECONCILE AGAINST.               *
+000220*                                                               *
+000230* MODIFICATION HISTORY                                          *
+000240*   02/23/2026  RP   ORIGINAL VERSION.                          *
+000245*   03/16/2026  RP   CHECK FILE STATUS ON EVERY OPEN/READ/WRITE *
+000247*                    AND ABORT THE RUN ON ANYTHING UNEXPECTED   *
+000248*                    RATHER THAN LEAVING EPSRATE-OK/EPSRECX-OK  *
+000249*                    DECLARED AND UNCHECKED.                     *
+000250*                                                               *
+000260*****************************************************************
+000270  ENVIRONMENT DIVISION.
+000280  CONFIGURATION SECTION.
+000290  SOURCE-COMPUTER.       IBM-370.
+000300  OBJECT-COMPUTER.       IBM-370.
+000310  INPUT-OUTPUT SECTION.
+000320  FILE-CONTROL.
+000330      SELECT EPSRATE-FILE     ASSIGN TO EPSRATE
+000340          ORGANIZATION IS SEQUENTIAL
+000350          FILE STATUS IS WS-EPSRATE-STATUS.
+000360      SELECT EPSRECX-FILE     ASSIGN TO EPSRECX
+000370          ORGANIZATION IS SEQUENTIAL
+000380          FILE STATUS IS WS-EPSRECX-STATUS.
+000390*
+000400  DATA DIVISION.
+000410  FILE SECTION.
+000420  FD  EPSRATE-FILE
+000430      RECORDING MODE IS F.
+000440      COPY EPSRATE.
+000450*
+000460  FD  EPSRECX-FILE
+000470      RECORDING MODE IS F.
+000480  01  EPSRECX-LINE.
+000490      05  EPSRECX-QUOTE-TIMESTAMP     PIC X(26).
+000500      05  EPSRECX-YEAR-MONTH-IND      PIC X.
+000510      05  EPSRECX-QUOTED-RATE         PIC S9(2)V9(3).
+000520      05  EPSRECX-PUBLISHED-RATE      PIC S9(2)V9(3).
+000530      05  EPSRECX-PRINCIPAL-AMOUNT    PIC S9(9)V99.
+000540*
+000550  WORKING-STORAGE SECTION.
+000560  01  WS-FILE-STATUS-FIELDS.
+000570      05  WS-EPSRATE-STATUS           PIC X(02).
+000580          88  EPSRATE-OK                  VALUE '00'.
+000590      05  WS-EPSRECX-STATUS           PIC X(02).
+000600          88  EPSRECX-OK                  VALUE '00'.
+000605  01  WS-ABORT-MSG                 PIC X(40).
+000606  01  WS-ABORT-SQLCODE-DISPLAY     PIC -9(8).
+000610*
+000620  01  WS-SWITCHES.
+000630      05  WS-EOF-RATES                PIC X(01)   VALUE 'N'.
+000640          88  EOF-RATES                   VALUE 'Y'.
+000650      05  WS-EOF-QUOTES               PIC X(01)   VALUE 'N'.
+000660          88  EOF-QUOTES                  VALUE 'Y'.
+000670      05  WS-MATCH-FOUND              PIC X(01)   VALUE 'N'.
+000680          88  RATE-MATCH-FOUND            VALUE 'Y'.
+000690*
+000700  01  WS-COUNTERS.
+000710      05  WS-RATE-COUNT               PIC 9(5) COMP VALUE ZERO.
+000720      05  WS-RATE-SUB                 PIC 9(5) COMP VALUE ZERO.
+000730      05  WS-QUOTE-COUNT              PIC 9(9) COMP VALUE ZERO.
+000740      05  WS-MISMATCH-COUNT           PIC 9(9) COMP VALUE ZERO.
+000745*
+000746  01  WS-RATE-SHEET-DATE              PIC X(10) VALUE SPACES.
+000750*
+000760  01  WS-RATE-TABLE.
+000770      05  WS-RATE-ENTRY OCCURS 50 TIMES.
+000780          10  WS-RATE-YEAR-MONTH-IND  PIC X.
+000790          10  WS-RATE-PUBLISHED-RATE  PIC S9(2)V9(3).
+000800*
+000810  01  WS-MATCHED-RATE                 PIC S9(2)V9(3).
+000820*
+000830      COPY EPSQHIST.
+000840      COPY SQLCA.
+000850*
+000860  PROCEDURE DIVISION.
+000870*
+000872*****************************************************************
+000874* 9900-ABORT-RUN                                                *
+000876*     A FILE STATUS OTHER THAN '00' MEANS THE RUN CANNOT        *
+000878*     CONTINUE -- DISPLAY WHAT FAILED AND STOP RATHER THAN      *
+000879*     SILENTLY SKIP OR LOSE DATA.                                *
+000880*****************************************************************
+000882  9900-ABORT-RUN.
+000884      DISPLAY 'EPSRECON FATAL FILE ERROR -- ' WS-ABORT-MSG
+000886      STOP RUN.
+000888  9900-EXIT.
+000890      EXIT.
+000891*
+000892*****************************************************************
+000894* 0000-MAINLINE                                                 *
+000896*****************************************************************
+000898  0000-MAINLINE.
+000920      PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000930      PERFORM 1500-LOAD-RATE-TABLE THRU 1500-EXIT
+000940      PERFORM 2000-OPEN-QUOTE-CURSOR THRU 2000-EXIT
+000950      PERFORM 3000-PROCESS-QUOTE THRU 3000-EXIT
+000960          UNTIL EOF-QUOTES
+000970      PERFORM 8000-FINALIZE THRU 8000-EXIT
+000980      GOBACK.
+000990  0000-EXIT.
+001000      EXIT.
+001010*
+001020*****************************************************************
+001030* 1000-INITIALIZE                                               *
+001040*****************************************************************
+001050  1000-INITIALIZE.
+001060      OPEN INPUT EPSRATE-FILE
+001062      IF NOT EPSRATE-OK
+001064          MOVE 'EPSRATE-FILE OPEN, STATUS=' TO WS-ABORT-MSG
+001066          MOVE WS-EPSRATE-STATUS TO WS-ABORT-MSG (27:2)
+001068          PERFORM 9900-ABORT-RUN THRU 9900-EXIT
+001069      END-IF
+001070      OPEN OUTPUT EPSRECX-FILE
+001072      IF NOT EPSRECX-OK
+001074          MOVE 'EPSRECX-FILE OPEN, STATUS=' TO WS-ABORT-MSG
+001076          MOVE WS-EPSRECX-STATUS TO WS-ABORT-MSG (27:2)
+001078          PERFORM 9900-ABORT-RUN THRU 9900-EXIT
+001079      END-IF.
+001080  1000-EXIT.
+001090      EXIT.
+001100*
+001110*****************************************************************
+001120* 1500-LOAD-RATE-TABLE                                          *
+001130*     READ THE WHOLE (SMALL) PUBLISHED RATE SHEET INTO MEMORY   *
+001140*     ONCE, SO EACH QUOTE CAN BE CHECKED AGAINST IT WITHOUT     *
+001150*     RE-READING THE FILE.                                     *
+001160*****************************************************************
+001170  1500-LOAD-RATE-TABLE.
+001180      PERFORM 1510-READ-RATE-RECORD THRU 1510-EXIT
+001190          UNTIL EOF-RATES.
+001200  1500-EXIT.
+001210      EXIT.
+001220*
+001230*****************************************************************
+001240* 1510-READ-RATE-RECORD                                         *
+001250*****************************************************************
+001260  1510-READ-RATE-RECORD.
+001270      READ EPSRATE-FILE
+001280          AT END
+001290              MOVE 'Y' TO WS-EOF-RATES
+001300          NOT AT END
+001310              PERFORM 1520-STORE-RATE-ENTRY THRU 1520-EXIT
+001320      END-READ
+001322      IF NOT EPSRATE-OK AND NOT EOF-RATES
+001324          MOVE 'EPSRATE-FILE READ, STATUS=' TO WS-ABORT-MSG
+001326          MOVE WS-EPSRATE-STATUS TO WS-ABORT-MSG (27:2)
+001328          PERFORM 9900-ABORT-RUN THRU 9900-EXIT
+001329      END-IF.
+001330  1510-EXIT.
+001340      EXIT.
+001350*
+001360*****************************************************************
+001370* 1520-STORE-RATE-ENTRY                                         *
+001380*     THE TABLE IS CAPPED AT 50 ENTRIES -- A DAILY RATE SHEET   *
+001390*     THIS SIMPLE WON'T HAVE MORE THAN A HANDFUL.  ANY ENTRY    *
+001400*     PAST THE CAP IS SIMPLY NOT COMPARED AGAINST.  WS-RATE-    *
+001405*     COUNT IS ONLY INCREMENTED WHEN A ROW IS ACTUALLY STORED,  *
+001407*     SO IT ALWAYS MATCHES THE NUMBER OF OCCUPIED TABLE ENTRIES  *
+001409*     -- 3100-FIND-PUBLISHED-RATE'S SEARCH LOOP RELIES ON THAT   *
+001411*     TO STAY WITHIN THE TABLE'S 50 OCCURRENCES.  THE RATE SHEET *
+001412*     IS EXPECTED TO CARRY A SINGLE EFFECTIVE DATE -- THE FIRST  *
+001413*     ROW READ ESTABLISHES WS-RATE-SHEET-DATE, AND THE RUN IS    *
+001414*     ABORTED IF A LATER ROW SHOWS A DIFFERENT DATE, SINCE       *
+001415*     3100-FIND-PUBLISHED-RATE MATCHES ON FREQUENCY ALONE AND    *
+001416*     CANNOT TELL TWO DAYS' RATES APART.                         *
+001417*****************************************************************
+001420  1520-STORE-RATE-ENTRY.
+001421      IF WS-RATE-SHEET-DATE = SPACES
+001422          MOVE EPSRATE-EFFECTIVE-DATE TO WS-RATE-SHEET-DATE
+001423      ELSE
+001424          IF EPSRATE-EFFECTIVE-DATE NOT = WS-RATE-SHEET-DATE
+001425              MOVE 'EPSRATE-FILE: MULTIPLE EFFECTIVE DATES'
+001426                  TO WS-ABORT-MSG
+001427              PERFORM 9900-ABORT-RUN THRU 9900-EXIT
+001428          END-IF
+001429      END-IF
+001430      IF WS-RATE-COUNT < 50
+001440          ADD 1 TO WS-RATE-COUNT
+001450          MOVE EPSRATE-YEAR-MONTH-IND TO
+001460              WS-RATE-YEAR-MONTH-IND (WS-RATE-COUNT)
+001470          MOVE EPSRATE-PUBLISHED-RATE TO
+001480              WS-RATE-PUBLISHED-RATE (WS-RATE-COUNT)
+001490      END-IF.
+001500  1520-EXIT.
+001510      EXIT.
+001520*
+001530*****************************************************************
+001540* 2000-OPEN-QUOTE-CURSOR                                        *
+001550*     OPEN A CURSOR OVER THE EPSQHIST ROWS FOR THE RATE SHEET'S *
+001560*     EFFECTIVE DATE (WS-RATE-SHEET-DATE, SET BY 1500-LOAD-     *
+001562*     RATE-TABLE, WHICH ALWAYS RUNS BEFORE THIS PARAGRAPH) AND  *
+001564*     PRIME IT WITH THE FIRST FETCH.  THIS IS DELIBERATELY NOT  *
+001566*     CURRENT DATE -- THE RATE SHEET BEING RECONCILED MAY NOT   *
+001568*     BE FOR THE SAME CALENDAR DATE THE BATCH HAPPENS TO RUN ON *
+001570*     (A NEXT-DAY CATCH-UP RUN, A PRE-STAGED NEXT-DAY SHEET, OR *
+001572*     A RERUN AFTER AN ABEND), AND RECONCILING AGAINST THE      *
+001574*     WRONG DAY'S QUOTES WOULD BE WORSE THAN A FILE STATUS       *
+001576*     ERROR -- IT WOULD LOOK LIKE A CLEAN RUN.                   *
+001578*****************************************************************
+001580  2000-OPEN-QUOTE-CURSOR.
+001590      EXEC SQL
+001600          DECLARE EPSQHIST-CURSOR CURSOR FOR
+001610              SELECT QUOTE_TIMESTAMP, PRINCIPAL_AMOUNT,
+001620                     TERM_YEARS, TERM_MONTHS, QUOTED_RATE,
+001630                     YEAR_MONTH_IND, PAYMENT_AMOUNT
+001640              FROM EPSQHIST
+001650              WHERE DATE(QUOTE_TIMESTAMP) = :WS-RATE-SHEET-DATE
+001660      END-EXEC
+001670      EXEC SQL
+001680          OPEN EPSQHIST-CURSOR
+001690      END-EXEC
+001692      IF SQLCODE NOT = 0
+001694          MOVE 'EPSQHIST-CURSOR OPEN, SQLCODE=' TO WS-ABORT-MSG
+001695          MOVE SQLCODE TO WS-ABORT-SQLCODE-DISPLAY
+001696          MOVE WS-ABORT-SQLCODE-DISPLAY TO WS-ABORT-MSG (31:9)
+001698          PERFORM 9900-ABORT-RUN THRU 9900-EXIT
+001699      END-IF
+001700      PERFORM 2900-FETCH-NEXT-QUOTE THRU 2900-EXIT.
+001710  2000-EXIT.
+001720      EXIT.
+001730*
+001740*****************************************************************
+001750* 2900-FETCH-NEXT-QUOTE                                         *
+001760*****************************************************************
+001770  2900-FETCH-NEXT-QUOTE.
+001780      EXEC SQL
+001790          FETCH EPSQHIST-CURSOR
+001800              INTO :EPSQHIST-QUOTE-TIMESTAMP,
+001810                   :EPSQHIST-PRINCIPAL-AMOUNT,
+001820                   :EPSQHIST-TERM-YEARS,
+001830                   :EPSQHIST-TERM-MONTHS,
+001840                   :EPSQHIST-QUOTED-RATE,
+001850                   :EPSQHIST-YEAR-MONTH-IND,
+001860                   :EPSQHIST-PAYMENT-AMOUNT
+001870      END-EXEC
+001880      EVALUATE SQLCODE
+001882          WHEN 0
+001884              CONTINUE
+001886          WHEN 100
+001888              MOVE 'Y' TO WS-EOF-QUOTES
+001890          WHEN OTHER
+001892              MOVE 'EPSQHIST-CURSOR FETCH, SQLCODE=' TO
+001893                  WS-ABORT-MSG
+001894              MOVE SQLCODE TO WS-ABORT-SQLCODE-DISPLAY
+001896              MOVE WS-ABORT-SQLCODE-DISPLAY TO WS-ABORT-MSG (32:9)
+001898              PERFORM 9900-ABORT-RUN THRU 9900-EXIT
+001900      END-EVALUATE.
+001910  2900-EXIT.
+001920      EXIT.
+001930*
+001940*****************************************************************
+001950* 3000-PROCESS-QUOTE                                            *
+001960*     FLAG ANY QUOTE WHOSE RATE DOESN'T MATCH THE PUBLISHED     *
+001970*     RATE FOR ITS PAYMENT FREQUENCY.  A QUOTE WHOSE FREQUENCY  *
+001980*     ISN'T ON THE RATE SHEET AT ALL IS LEFT ALONE -- THERE IS  *
+001990*     NOTHING PUBLISHED TO RECONCILE IT AGAINST.                *
+002000*****************************************************************
+002010  3000-PROCESS-QUOTE.
+002020      ADD 1 TO WS-QUOTE-COUNT
+002030      PERFORM 3100-FIND-PUBLISHED-RATE THRU 3100-EXIT
+002040      IF RATE-MATCH-FOUND
+002050          AND WS-MATCHED-RATE NOT = EPSQHIST-QUOTED-RATE
+002060          ADD 1 TO WS-MISMATCH-COUNT
+002070          PERFORM 3200-WRITE-EXCEPTION THRU 3200-EXIT
+002080      END-IF
+002090      PERFORM 2900-FETCH-NEXT-QUOTE THRU 2900-EXIT.
+002100  3000-EXIT.
+002110      EXIT.
+002120*
+002130*****************************************************************
+002140* 3100-FIND-PUBLISHED-RATE                                      *
+002150*****************************************************************
+002160  3100-FIND-PUBLISHED-RATE.
+002170      MOVE 'N' TO WS-MATCH-FOUND
+002180      PERFORM 3110-CHECK-ONE-RATE-ENTRY THRU 3110-EXIT
+002190          VARYING WS-RATE-SUB FROM 1 BY 1
+002200          UNTIL WS-RATE-SUB > WS-RATE-COUNT
+002210              OR RATE-MATCH-FOUND.
+002220  3100-EXIT.
+002230      EXIT.
+002240*
+002250*****************************************************************
+002260* 3110-CHECK-ONE-RATE-ENTRY                                     *
+002270*****************************************************************
+002280  3110-CHECK-ONE-RATE-ENTRY.
+002290      IF WS-RATE-YEAR-MONTH-IND (WS-RATE-SUB) =
+002300          EPSQHIST-YEAR-MONTH-IND
+002310          MOVE 'Y' TO WS-MATCH-FOUND
+002320          MOVE WS-RATE-PUBLISHED-RATE (WS-RATE-SUB) TO
+002330              WS-MATCHED-RATE
+002340      END-IF.
+002350  3110-EXIT.
+002360      EXIT.
+002370*
+002380*****************************************************************
+002390* 3200-WRITE-EXCEPTION                                          *
+002400*****************************************************************
+002410  3200-WRITE-EXCEPTION.
+002420      MOVE EPSQHIST-QUOTE-TIMESTAMP TO EPSRECX-QUOTE-TIMESTAMP
+002430      MOVE EPSQHIST-YEAR-MONTH-IND  TO EPSRECX-YEAR-MONTH-IND
+002440      MOVE EPSQHIST-QUOTED-RATE     TO EPSRECX-QUOTED-RATE
+002450      MOVE WS-MATCHED-RATE          TO EPSRECX-PUBLISHED-RATE
+002460      MOVE EPSQHIST-PRINCIPAL-AMOUNT TO
+002470          EPSRECX-PRINCIPAL-AMOUNT
+002480      WRITE EPSRECX-LINE
+002482      IF NOT EPSRECX-OK
+002484          MOVE 'EPSRECX-FILE WRITE, STATUS=' TO WS-ABORT-MSG
+002486          MOVE WS-EPSRECX-STATUS TO WS-ABORT-MSG (28:2)
+002488          PERFORM 9900-ABORT-RUN THRU 9900-EXIT
+002489      END-IF.
+002490  3200-EXIT.
+002500      EXIT.
+002510*
+002520*****************************************************************
+002530* 8000-FINALIZE                                                 *
+002540*****************************************************************
+002550  8000-FINALIZE.
+002560      EXEC SQL
+002570          CLOSE EPSQHIST-CURSOR
+002580      END-EXEC
+002590      CLOSE EPSRATE-FILE
+002600      CLOSE EPSRECX-FILE
+002610      DISPLAY 'EPSRECON QUOTES CHECKED:  ' WS-QUOTE-COUNT
+002620      DISPLAY 'EPSRECON RATE MISMATCHES: ' WS-MISMATCH-COUNT.
+002630  8000-EXIT.
+002640      EXIT.
+002650*
+002660  END PROGRAM EPSRECON.
