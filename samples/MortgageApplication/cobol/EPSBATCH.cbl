@@ -0,0 +1,515 @@
+000010  IDENTIFICATION DIVISION.
+000020  PROGRAM-ID.    EPSBATCH.
+000030  AUTHOR.        R PELLETIER.
+000040  INSTALLATION.  CONSUMER LENDING SYSTEMS.
+000050  DATE-WRITTEN.  01/12/2026.
+000060  DATE-COMPILED.
+000070*****************************************************************
+000080*                                                               *
+000090* EPSBATCH                                                      *
+000100*     BULK MORTGAGE QUOTE BATCH DRIVER.  READS A FILE OF LOAN   *
+000110*     APPLICATIONS, RUNS EACH ONE THROUGH THE SAME EPSCALC      *
+000120*     CALCULATION ENGINE USED BY THE EPSCMORT CICS              *
+000130*     TRANSACTION, AND WRITES ONE RESULT RECORD PER             *
+000140*     APPLICATION.  A FINAL SUMMARY OF SUCCESSES AND FAILURES   *
+000150*     IS DISPLAYED AT END OF RUN.                                *
+000160*                                                               *
+000170*     THIS LETS A LARGE BATCH OF REPRICING REQUESTS BE RUN      *
+000180*     OVERNIGHT WITHOUT DRIVING THEM ONE AT A TIME THROUGH      *
+000190*     CICS.                                                     *
+000200*                                                               *
+000210*     AN APPLICATION THAT ASKS FOR A FULL AMORTIZATION          *
+000220*     SCHEDULE (EPSAPPL-SCHEDULE-IND = 'Y') HAS ITS SCHEDULE    *
+000230*     WRITTEN TO THE EPSSKED QSAM FILE, ONE LINE PER PAYMENT    *
+000240*     PERIOD, IMMEDIATELY FOLLOWING THAT APPLICATION'S          *
+000250*     EPSBOUT RESULT RECORD.                                     *
+000260*                                                               *
+000262*     AFTER EVERY WS-CHECKPOINT-INTERVAL APPLICATIONS, THE      *
+000264*     CURRENT RECORD COUNT AND RUNNING TOTALS ARE WRITTEN TO    *
+000266*     THE EPSCKPT CHECKPOINT FILE.  IF A RUN ABENDS PARTWAY     *
+000268*     THROUGH, RESTARTING EPSBATCH AGAINST THE SAME EPSAPPL,    *
+000270*     EPSBOUT, EPSSKED AND EPSCKPT FILES PICKS UP AFTER THE     *
+000272*     LAST CHECKPOINT INSTEAD OF REPROCESSING THE WHOLE FILE.   *
+000273*     THE OUTPUT FILES ARE REOPENED EXTEND (APPEND) ON A        *
+000274*     RESTART, SO WS-CHECKPOINT-INTERVAL MUST STAY AT 1 --      *
+000275*     OTHERWISE THE UP-TO-(INTERVAL-1) APPLICATIONS ALREADY     *
+000276*     WRITTEN TO EPSBOUT/EPSSKED SINCE THE LAST CHECKPOINT      *
+000277*     WOULD GET REPROCESSED AND THEIR RESULTS APPENDED TWICE.   *
+000278*                                                               *
+000280* MODIFICATION HISTORY                                          *
+000281*   01/12/2026  RP   ORIGINAL VERSION.                          *
+000282*   01/19/2026  RP   WRITE A FULL AMORTIZATION SCHEDULE TO A    *
+000283*                    NEW EPSSKED QSAM FILE WHEN ONE IS ASKED    *
+000284*                    FOR ON THE APPLICATION RECORD.              *
+000285*   02/16/2026  RP   ADDED PERIODIC CHECKPOINTING AND RESTART   *
+000286*                    FROM THE LAST CHECKPOINT (EPSCKPT FILE).   *
+000287*   03/16/2026  RP   CHECKPOINT EVERY APPLICATION INSTEAD OF    *
+000288*                    EVERY 1000 -- THE EXTEND-AND-SKIP RESTART  *
+000289*                    LOGIC ONLY SKIPS AS MANY EPSAPPL RECORDS   *
+000290*                    AS THE LAST CHECKPOINT SAYS WERE WRITTEN,  *
+000291*                    SO ANY GAP BETWEEN CHECKPOINTS WAS BEING   *
+000292*                    REPROCESSED AND DOUBLE-APPENDED ON RESTART.*
+000293*   03/16/2026  RP   CHECK FILE STATUS ON EVERY OPEN/READ/WRITE *
+000294*                    AGAINST EPSAPPL/EPSBOUT/EPSSKED AND ABORT  *
+000295*                    THE RUN ON ANYTHING UNEXPECTED, INSTEAD OF *
+000296*                    LEAVING THOSE CONDITION NAMES DECLARED AND *
+000297*                    NEVER CHECKED.                             *
+000298*   03/23/2026  RP   EXTENDED THE SAME FILE STATUS CHECKS TO    *
+000299*                    EPSCKPT-FILE, WHICH HAD BEEN LEFT OUT OF   *
+000300*                    THE 03/16/2026 CHANGE ABOVE.  ALSO STAMP   *
+000301*                    EPSBOUT-TIMESTAMP ON EVERY RESULT RECORD   *
+000302*                    AT WRITE TIME.                             *
+000303*   03/30/2026  RP   LOG EVERY SUCCESSFUL QUOTE TO EPSQHIST,    *
+000304*                    THE SAME AS EPSCMORT ALREADY DOES, SO THE  *
+000305*                    BULK REPRICING PATH IS RECONCILED BY       *
+000306*                    EPSRECON TOO INSTEAD OF BEING INVISIBLE TO *
+000307*                    IT.                                       *
+000308*****************************************************************
+000350  ENVIRONMENT DIVISION.
+000360  CONFIGURATION SECTION.
+000370  SOURCE-COMPUTER.       IBM-370.
+000380  OBJECT-COMPUTER.       IBM-370.
+000390  INPUT-OUTPUT SECTION.
+000400  FILE-CONTROL.
+000410      SELECT EPSAPPL-FILE     ASSIGN TO EPSAPPL
+000420          ORGANIZATION IS SEQUENTIAL
+000430          FILE STATUS IS WS-EPSAPPL-STATUS.
+000440      SELECT EPSBOUT-FILE     ASSIGN TO EPSBOUT
+000450          ORGANIZATION IS SEQUENTIAL
+000460          FILE STATUS IS WS-EPSBOUT-STATUS.
+000470      SELECT EPSSKED-FILE     ASSIGN TO EPSSKED
+000480          ORGANIZATION IS SEQUENTIAL
+000490          FILE STATUS IS WS-EPSSKED-STATUS.
+000492      SELECT EPSCKPT-FILE     ASSIGN TO EPSCKPT
+000494          ORGANIZATION IS SEQUENTIAL
+000496          FILE STATUS IS WS-EPSCKPT-STATUS.
+000500*
+000510  DATA DIVISION.
+000520  FILE SECTION.
+000530  FD  EPSAPPL-FILE
+000540      RECORDING MODE IS F.
+000550      COPY EPSAPPL.
+000560*
+000570  FD  EPSBOUT-FILE
+000580      RECORDING MODE IS F.
+000590      COPY EPSBOUT.
+000600*
+000610  FD  EPSSKED-FILE
+000620      RECORDING MODE IS F.
+000630  01  EPSSKED-OUT-LINE.
+000640      05  EPSSKED-OUT-APPLICATION-ID  PIC X(10).
+000650      05  EPSSKED-OUT-PERIOD-NUMBER   PIC 9(5).
+000660      05  EPSSKED-OUT-BEGIN-BALANCE   PIC S9(9)V99.
+000670      05  EPSSKED-OUT-PAYMENT-AMOUNT  PIC S9(7)V99.
+000680      05  EPSSKED-OUT-INTEREST-PORTION
+000690                                      PIC S9(7)V99.
+000700      05  EPSSKED-OUT-PRINCIPAL-PORTION
+000710                                      PIC S9(7)V99.
+000720      05  EPSSKED-OUT-END-BALANCE     PIC S9(9)V99.
+000722*
+000724  FD  EPSCKPT-FILE
+000726      RECORDING MODE IS F.
+000728      COPY EPSCKPT.
+000730*
+000740  WORKING-STORAGE SECTION.
+000750  01  WS-FILE-STATUS-FIELDS.
+000760      05  WS-EPSAPPL-STATUS           PIC X(02).
+000770          88  EPSAPPL-OK                  VALUE '00'.
+000780          88  EPSAPPL-EOF                 VALUE '10'.
+000790      05  WS-EPSBOUT-STATUS           PIC X(02).
+000800          88  EPSBOUT-OK                  VALUE '00'.
+000810      05  WS-EPSSKED-STATUS           PIC X(02).
+000820          88  EPSSKED-OUT-OK              VALUE '00'.
+000822      05  WS-EPSCKPT-STATUS           PIC X(02).
+000824          88  EPSCKPT-OK                  VALUE '00'.
+000825  01  WS-ABORT-MSG                 PIC X(40).
+000826*
+000830  01  WS-SWITCHES.
+000840      05  WS-EOF-APPLICATIONS         PIC X(01)   VALUE 'N'.
+000850          88  EOF-APPLICATIONS            VALUE 'Y'.
+000852      05  WS-EOF-CHECKPOINT           PIC X(01)   VALUE 'N'.
+000854          88  EOF-CHECKPOINT              VALUE 'Y'.
+000856      05  WS-IS-RESTART               PIC X(01)   VALUE 'N'.
+000858          88  IS-RESTART                  VALUE 'Y'.
+000860*
+000870  01  WS-COUNTERS.
+000880      05  WS-RECORD-COUNT             PIC 9(9) COMP VALUE ZERO.
+000890      05  WS-SUCCESS-COUNT            PIC 9(9) COMP VALUE ZERO.
+000900      05  WS-FAILURE-COUNT            PIC 9(9) COMP VALUE ZERO.
+000902      05  WS-CHECKPOINT-INTERVAL      PIC 9(9) COMP VALUE 1.
+000904      05  WS-CKPT-RECORDS-READ        PIC 9(9) COMP VALUE ZERO.
+000906      05  WS-CKPT-QUOTIENT            PIC 9(9) COMP VALUE ZERO.
+000908      05  WS-CKPT-REMAINDER           PIC 9(9) COMP VALUE ZERO.
+000910      05  WS-SKIP-COUNT               PIC 9(9) COMP VALUE ZERO.
+000912      05  WS-SKIP-SUB                 PIC 9(9) COMP VALUE ZERO.
+000914*
+000920  01  WS-SCHEDULE-WORK.
+000930      05  WS-SKED-SUB                 PIC 9(5) COMP.
+000940*
+000950      COPY EPSPCOM REPLACING DFHCOMMAREA BY EPSB-COMMAREA.
+000960      COPY EPSSKED.
+000962*
+000964      COPY EPSQHIST.
+000966*
+000968      COPY SQLCA.
+000970*
+000980  PROCEDURE DIVISION.
+000990*
+001000*****************************************************************
+001005* 9900-ABORT-RUN                                                *
+001006*     A FILE STATUS OTHER THAN THE ONES THIS PROGRAM ALREADY    *
+001007*     TREATS AS NORMAL (00, OR 10 ON A READ AT END) MEANS THE   *
+001008*     RUN CANNOT CONTINUE -- DISPLAY WHAT FAILED AND STOP       *
+001009*     RATHER THAN SILENTLY LOSE OR SKIP DATA.                   *
+001010*****************************************************************
+001011  9900-ABORT-RUN.
+001012      DISPLAY 'EPSBATCH FATAL FILE ERROR -- ' WS-ABORT-MSG
+001013      STOP RUN.
+001014  9900-EXIT.
+001015      EXIT.
+001016*
+001020*****************************************************************
+001021* 0000-MAINLINE                                                 *
+001022*****************************************************************
+001023  0000-MAINLINE.
+001040      PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001050      PERFORM 2000-READ-APPLICATION THRU 2000-EXIT
+001060      PERFORM 3000-PROCESS-APPLICATION THRU 3000-EXIT
+001070          UNTIL EOF-APPLICATIONS
+001080      PERFORM 8000-FINALIZE THRU 8000-EXIT
+001090      GOBACK.
+001100  0000-EXIT.
+001110      EXIT.
+001120*
+001130*****************************************************************
+001140* 1000-INITIALIZE                                               *
+001150*     OPEN THE APPLICATIONS FILE, THEN CHECK WHETHER A PRIOR    *
+001160*     RUN LEFT AN IN-PROGRESS CHECKPOINT BEHIND.  A RESTART     *
+001170*     EXTENDS THE OUTPUT FILES (KEEPING WHAT A PRIOR RUN        *
+001180*     ALREADY WROTE) AND SKIPS THE APPLICATIONS ALREADY         *
+001190*     PROCESSED; OTHERWISE THIS IS A FRESH RUN AND THE OUTPUT   *
+001200*     FILES ARE OPENED FRESH.                                   *
+001210*****************************************************************
+001220  1000-INITIALIZE.
+001230      OPEN INPUT EPSAPPL-FILE
+001231      IF NOT EPSAPPL-OK
+001232          MOVE 'EPSAPPL-FILE OPEN, STATUS=' TO WS-ABORT-MSG
+001233          MOVE WS-EPSAPPL-STATUS TO WS-ABORT-MSG (27:2)
+001234          PERFORM 9900-ABORT-RUN THRU 9900-EXIT
+001235      END-IF
+001240      PERFORM 1050-CHECK-FOR-RESTART THRU 1050-EXIT
+001250      IF IS-RESTART
+001260          OPEN EXTEND EPSBOUT-FILE
+001270          OPEN EXTEND EPSSKED-FILE
+001280          OPEN EXTEND EPSCKPT-FILE
+001290          PERFORM 1100-SKIP-PROCESSED-RECORDS THRU 1100-EXIT
+001300      ELSE
+001310          OPEN OUTPUT EPSBOUT-FILE
+001320          OPEN OUTPUT EPSSKED-FILE
+001330          OPEN OUTPUT EPSCKPT-FILE
+001340      END-IF
+001341      IF NOT EPSBOUT-OK
+001342          MOVE 'EPSBOUT-FILE OPEN, STATUS=' TO WS-ABORT-MSG
+001343          MOVE WS-EPSBOUT-STATUS TO WS-ABORT-MSG (27:2)
+001344          PERFORM 9900-ABORT-RUN THRU 9900-EXIT
+001345      END-IF
+001346      IF NOT EPSSKED-OUT-OK
+001347          MOVE 'EPSSKED-FILE OPEN, STATUS=' TO WS-ABORT-MSG
+001348          MOVE WS-EPSSKED-STATUS TO WS-ABORT-MSG (27:2)
+001349          PERFORM 9900-ABORT-RUN THRU 9900-EXIT
+001350      END-IF
+001351      IF NOT EPSCKPT-OK
+001352          MOVE 'EPSCKPT-FILE OPEN, STATUS=' TO WS-ABORT-MSG
+001353          MOVE WS-EPSCKPT-STATUS TO WS-ABORT-MSG (27:2)
+001354          PERFORM 9900-ABORT-RUN THRU 9900-EXIT
+001355      END-IF.
+001360  1000-EXIT.
+001370      EXIT.
+001375*
+001380*****************************************************************
+001390* 1050-CHECK-FOR-RESTART                                        *
+001400*     A CHECKPOINT FILE THAT OPENS SUCCESSFULLY, HAS AT LEAST   *
+001410*     ONE RECORD ON IT, AND WHOSE LAST RECORD IS NOT MARKED     *
+001420*     COMPLETE MEANS THE PRIOR RUN DID NOT FINISH.  RESTORE     *
+001430*     THE RUNNING TOTALS FROM THAT CHECKPOINT SO THE FINAL      *
+001440*     SUMMARY STAYS CORRECT ACROSS THE RESTART.                 *
+001450*****************************************************************
+001460  1050-CHECK-FOR-RESTART.
+001470      OPEN INPUT EPSCKPT-FILE
+001480      IF EPSCKPT-OK
+001490          PERFORM 1060-READ-CHECKPOINT-RECORD THRU 1060-EXIT
+001500              UNTIL EOF-CHECKPOINT
+001510          CLOSE EPSCKPT-FILE
+001520          IF WS-CKPT-RECORDS-READ > 0 AND EPSCKPT-RUN-IN-PROGRESS
+001530              MOVE 'Y' TO WS-IS-RESTART
+001540              MOVE EPSCKPT-RECORD-COUNT TO WS-SKIP-COUNT
+001550              MOVE EPSCKPT-SUCCESS-COUNT TO WS-SUCCESS-COUNT
+001560              MOVE EPSCKPT-FAILURE-COUNT TO WS-FAILURE-COUNT
+001570          END-IF
+001580      END-IF.
+001590  1050-EXIT.
+001600      EXIT.
+001610*
+001620*****************************************************************
+001630* 1060-READ-CHECKPOINT-RECORD                                   *
+001640*****************************************************************
+001650  1060-READ-CHECKPOINT-RECORD.
+001660      READ EPSCKPT-FILE
+001670          AT END
+001680              MOVE 'Y' TO WS-EOF-CHECKPOINT
+001690          NOT AT END
+001700              ADD 1 TO WS-CKPT-RECORDS-READ
+001710      END-READ.
+001720  1060-EXIT.
+001730      EXIT.
+001740*
+001750*****************************************************************
+001760* 1100-SKIP-PROCESSED-RECORDS                                  *
+001770*     ADVANCE PAST THE APPLICATIONS A PRIOR RUN ALREADY         *
+001780*     QUOTED, PER THE LAST CHECKPOINT.                          *
+001790*****************************************************************
+001800  1100-SKIP-PROCESSED-RECORDS.
+001810      PERFORM 1110-SKIP-ONE-RECORD THRU 1110-EXIT
+001820          VARYING WS-SKIP-SUB FROM 1 BY 1
+001830          UNTIL WS-SKIP-SUB > WS-SKIP-COUNT OR EOF-APPLICATIONS.
+001840  1100-EXIT.
+001850      EXIT.
+001860*
+001870*****************************************************************
+001880* 1110-SKIP-ONE-RECORD                                         *
+001890*****************************************************************
+001900  1110-SKIP-ONE-RECORD.
+001910      READ EPSAPPL-FILE
+001920          AT END
+001930              MOVE 'Y' TO WS-EOF-APPLICATIONS
+001940      END-READ
+001945      IF NOT EPSAPPL-OK AND NOT EOF-APPLICATIONS
+001946          MOVE 'EPSAPPL-FILE READ, STATUS=' TO WS-ABORT-MSG
+001947          MOVE WS-EPSAPPL-STATUS TO WS-ABORT-MSG (27:2)
+001948          PERFORM 9900-ABORT-RUN THRU 9900-EXIT
+001949      END-IF
+001950      IF NOT EOF-APPLICATIONS
+001960          ADD 1 TO WS-RECORD-COUNT
+001970      END-IF.
+001980  1110-EXIT.
+001990      EXIT.
+002000*
+002010*****************************************************************
+002020* 2000-READ-APPLICATION                                         *
+002030*****************************************************************
+002040  2000-READ-APPLICATION.
+002041      READ EPSAPPL-FILE
+002042          AT END
+002043              MOVE 'Y' TO WS-EOF-APPLICATIONS
+002044      END-READ
+002045      IF NOT EPSAPPL-OK AND NOT EOF-APPLICATIONS
+002046          MOVE 'EPSAPPL-FILE READ, STATUS=' TO WS-ABORT-MSG
+002047          MOVE WS-EPSAPPL-STATUS TO WS-ABORT-MSG (27:2)
+002048          PERFORM 9900-ABORT-RUN THRU 9900-EXIT
+002049      END-IF.
+002090  2000-EXIT.
+002100      EXIT.
+002110*
+002120*****************************************************************
+002130* 3000-PROCESS-APPLICATION                                      *
+002140*     RUN ONE APPLICATION THROUGH EPSCALC AND WRITE ITS RESULT. *
+002150*****************************************************************
+002160  3000-PROCESS-APPLICATION.
+002170      ADD 1 TO WS-RECORD-COUNT
+002180      PERFORM 3100-BUILD-COMMAREA THRU 3100-EXIT
+002190      CALL 'EPSCALC' USING EPSB-COMMAREA EPSSKED-TABLE
+002200          EPSSKED-ENTRY-COUNT
+002210      PERFORM 3200-BUILD-OUTPUT-RECORD THRU 3200-EXIT
+002220      WRITE EPSBOUT-RECORD
+002222      IF NOT EPSBOUT-OK
+002224          MOVE 'EPSBOUT-FILE WRITE, STATUS=' TO WS-ABORT-MSG
+002226          MOVE WS-EPSBOUT-STATUS TO WS-ABORT-MSG (28:2)
+002228          PERFORM 9900-ABORT-RUN THRU 9900-EXIT
+002229      END-IF
+002230      IF EPS02-REQUEST-SUCCESS
+002240          ADD 1 TO WS-SUCCESS-COUNT
+002250          IF EPSSCH-REQUESTED
+002260              PERFORM 3300-WRITE-SCHEDULE THRU 3300-EXIT
+002270          END-IF
+002272          PERFORM 3050-LOG-QUOTE-HISTORY THRU 3050-EXIT
+002280      ELSE
+002290          ADD 1 TO WS-FAILURE-COUNT
+002300      END-IF
+002310      PERFORM 3400-WRITE-CHECKPOINT-IF-DUE THRU 3400-EXIT
+002320      PERFORM 2000-READ-APPLICATION THRU 2000-EXIT.
+002330  3000-EXIT.
+002340      EXIT.
+002350*
+002360*****************************************************************
+002370* 3050-LOG-QUOTE-HISTORY                                       *
+002380*     INSERT EVERY SUCCESSFUL QUOTE INTO THE EPSQHIST DB2       *
+002390*     QUOTE-HISTORY TABLE, THE SAME WAY EPSCMORT DOES FOR THE   *
+002400*     ONLINE PATH, SO A BULK REPRICING RUN IS JUST AS VISIBLE   *
+002410*     TO EPSRECON AS AN ONLINE QUOTE IS.  BEST EFFORT -- A       *
+002420*     LOGGING FAILURE DOES NOT UNDO A CALCULATION THAT ALREADY  *
+002430*     SUCCEEDED, SO SQLCODE IS NOT CHECKED AGAINST THE          *
+002440*     TRANSACTION'S OWN RETURN CODE.                            *
+002450*****************************************************************
+002460  3050-LOG-QUOTE-HISTORY.
+002470      MOVE EPSPCOM-PRINCIPLE-DATA TO EPSQHIST-PRINCIPAL-AMOUNT
+002480      MOVE EPSPCOM-NUMBER-OF-YEARS TO EPSQHIST-TERM-YEARS
+002490      MOVE EPSPCOM-NUMBER-OF-MONTHS TO EPSQHIST-TERM-MONTHS
+002500      MOVE EPSPCOM-QUOTED-INTEREST-RATE TO EPSQHIST-QUOTED-RATE
+002510      MOVE EPSPCOM-YEAR-MONTH-IND TO EPSQHIST-YEAR-MONTH-IND
+002520      MOVE EPSPCOM-RETURN-MONTH-PAYMENT TO
+002530          EPSQHIST-PAYMENT-AMOUNT
+002540      EXEC SQL
+002550          INSERT INTO EPSQHIST
+002560              (QUOTE_TIMESTAMP, PRINCIPAL_AMOUNT, TERM_YEARS,
+002570               TERM_MONTHS, QUOTED_RATE, YEAR_MONTH_IND,
+002580               PAYMENT_AMOUNT)
+002590          VALUES
+002600              (CURRENT TIMESTAMP, :EPSQHIST-PRINCIPAL-AMOUNT,
+002610               :EPSQHIST-TERM-YEARS, :EPSQHIST-TERM-MONTHS,
+002620               :EPSQHIST-QUOTED-RATE, :EPSQHIST-YEAR-MONTH-IND,
+002630               :EPSQHIST-PAYMENT-AMOUNT)
+002640      END-EXEC.
+002650  3050-EXIT.
+002660      EXIT.
+002670*
+002680*****************************************************************
+002690* 3100-BUILD-COMMAREA                                           *
+002700*     MOVE ONE APPLICATION RECORD INTO AN EPSCALC REQUEST.      *
+002710*****************************************************************
+002720  3100-BUILD-COMMAREA.
+002730      MOVE SPACES TO EPSB-COMMAREA
+002740      MOVE EPSAPPL-PROCESS-INDICATOR TO PROCESS-INDICATOR
+002750      MOVE EPSAPPL-PRINCIPLE-DATA    TO EPSPCOM-PRINCIPLE-DATA
+002760      MOVE EPSAPPL-NUMBER-OF-YEARS   TO EPSPCOM-NUMBER-OF-YEARS
+002770      MOVE EPSAPPL-NUMBER-OF-MONTHS  TO EPSPCOM-NUMBER-OF-MONTHS
+002780      MOVE EPSAPPL-QUOTED-INTEREST-RATE TO
+002790          EPSPCOM-QUOTED-INTEREST-RATE
+002800      MOVE EPSAPPL-YEAR-MONTH-IND    TO EPSPCOM-YEAR-MONTH-IND
+002810      MOVE EPSAPPL-SCHEDULE-IND      TO EPSPCOM-SCHEDULE-IND.
+002820  3100-EXIT.
+002830      EXIT.
+002840*
+002850*****************************************************************
+002860* 3200-BUILD-OUTPUT-RECORD                                      *
+002870*     MOVE THE EPSCALC RESULT INTO THE OUTPUT RECORD LAYOUT AND *
+002880*     STAMP IT WITH THE DATE/TIME THE RESULT WAS WRITTEN.       *
+002890*****************************************************************
+002900  3200-BUILD-OUTPUT-RECORD.
+002910      MOVE EPSAPPL-APPLICATION-ID      TO EPSBOUT-APPLICATION-ID
+002920      MOVE EPSPCOM-PRINCIPLE-DATA      TO EPSBOUT-PRINCIPLE-DATA
+002930      MOVE EPSPCOM-NUMBER-OF-YEARS     TO EPSBOUT-NUMBER-OF-YEARS
+002940      MOVE EPSPCOM-NUMBER-OF-MONTHS    TO EPSBOUT-NUMBER-OF-MONTHS
+002950      MOVE EPSPCOM-QUOTED-INTEREST-RATE TO
+002960          EPSBOUT-QUOTED-INTEREST-RATE
+002970      MOVE EPSPCOM-YEAR-MONTH-IND      TO EPSBOUT-YEAR-MONTH-IND
+002980      MOVE EPSPCOM-RETURN-MONTH-PAYMENT TO
+002990          EPSBOUT-MONTH-PAYMENT
+003000      MOVE EPSPCOM-PROGRAM-RETCODE     TO EPSBOUT-PROGRAM-RETCODE
+003010      MOVE EPSPCOM-ERRMSG              TO EPSBOUT-ERRMSG
+003020      ACCEPT EPSBOUT-STAMP-DATE FROM DATE YYYYMMDD
+003030      ACCEPT EPSBOUT-STAMP-TIME FROM TIME.
+003040  3200-EXIT.
+003050      EXIT.
+003060*
+003070*****************************************************************
+003080* 3300-WRITE-SCHEDULE                                           *
+003090*     WRITE EACH SCHEDULE LINE EPSCALC BUILT FOR THIS           *
+003100*     APPLICATION TO THE EPSSKED QSAM FILE.                     *
+003110*****************************************************************
+003120  3300-WRITE-SCHEDULE.
+003130      PERFORM 3350-WRITE-SCHEDULE-LINE THRU 3350-EXIT
+003140          VARYING WS-SKED-SUB FROM 1 BY 1
+003150          UNTIL WS-SKED-SUB > EPSSKED-ENTRY-COUNT.
+003160  3300-EXIT.
+003170      EXIT.
+003180*
+003190*****************************************************************
+003200* 3350-WRITE-SCHEDULE-LINE                                      *
+003210*****************************************************************
+003220  3350-WRITE-SCHEDULE-LINE.
+003230      MOVE EPSAPPL-APPLICATION-ID TO EPSSKED-OUT-APPLICATION-ID
+003240      MOVE EPSSKED-PERIOD-NUMBER (WS-SKED-SUB) TO
+003250          EPSSKED-OUT-PERIOD-NUMBER
+003260      MOVE EPSSKED-BEGIN-BALANCE (WS-SKED-SUB) TO
+003270          EPSSKED-OUT-BEGIN-BALANCE
+003280      MOVE EPSSKED-PAYMENT-AMOUNT (WS-SKED-SUB) TO
+003290          EPSSKED-OUT-PAYMENT-AMOUNT
+003300      MOVE EPSSKED-INTEREST-PORTION (WS-SKED-SUB) TO
+003310          EPSSKED-OUT-INTEREST-PORTION
+003320      MOVE EPSSKED-PRINCIPAL-PORTION (WS-SKED-SUB) TO
+003330          EPSSKED-OUT-PRINCIPAL-PORTION
+003340      MOVE EPSSKED-END-BALANCE (WS-SKED-SUB) TO
+003350          EPSSKED-OUT-END-BALANCE
+003360      WRITE EPSSKED-OUT-LINE
+003370      IF NOT EPSSKED-OUT-OK
+003380          MOVE 'EPSSKED-FILE WRITE, STATUS=' TO WS-ABORT-MSG
+003390          MOVE WS-EPSSKED-STATUS TO WS-ABORT-MSG (28:2)
+003400          PERFORM 9900-ABORT-RUN THRU 9900-EXIT
+003410      END-IF.
+003420  3350-EXIT.
+003430      EXIT.
+003440*
+003450*****************************************************************
+003460* 3400-WRITE-CHECKPOINT-IF-DUE                                 *
+003470*     AFTER EVERY WS-CHECKPOINT-INTERVAL APPLICATIONS, DROP A   *
+003480*     NEW CHECKPOINT RECORD SO A RESTART NEVER HAS TO GO BACK   *
+003490*     FURTHER THAN THAT MANY RECORDS -- AND NEVER REPROCESSES   *
+003500*     AN APPLICATION WHOSE RESULT IS ALREADY ON EPSBOUT/EPSSKED.*
+003510*****************************************************************
+003520  3400-WRITE-CHECKPOINT-IF-DUE.
+003530      DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+003540          GIVING WS-CKPT-QUOTIENT
+003550          REMAINDER WS-CKPT-REMAINDER
+003560      IF WS-CKPT-REMAINDER = 0
+003570          PERFORM 3450-WRITE-CHECKPOINT-RECORD THRU 3450-EXIT
+003580      END-IF.
+003590  3400-EXIT.
+003600      EXIT.
+003610*
+003620*****************************************************************
+003630* 3450-WRITE-CHECKPOINT-RECORD                                 *
+003640*****************************************************************
+003650  3450-WRITE-CHECKPOINT-RECORD.
+003660      MOVE WS-RECORD-COUNT TO EPSCKPT-RECORD-COUNT
+003670      MOVE WS-SUCCESS-COUNT TO EPSCKPT-SUCCESS-COUNT
+003680      MOVE WS-FAILURE-COUNT TO EPSCKPT-FAILURE-COUNT
+003690      MOVE EPSAPPL-APPLICATION-ID TO EPSCKPT-LAST-APPLICATION-ID
+003700      MOVE 'N' TO EPSCKPT-COMPLETE-IND
+003710      WRITE EPSCKPT-RECORD
+003720      IF NOT EPSCKPT-OK
+003730          MOVE 'EPSCKPT-FILE WRITE, STATUS=' TO WS-ABORT-MSG
+003740          MOVE WS-EPSCKPT-STATUS TO WS-ABORT-MSG (28:2)
+003750          PERFORM 9900-ABORT-RUN THRU 9900-EXIT
+003760      END-IF.
+003770  3450-EXIT.
+003780      EXIT.
+003790*
+003800*****************************************************************
+003810* 8000-FINALIZE                                                 *
+003820*     WRITE A FINAL CHECKPOINT MARKED COMPLETE (SO THE NEXT RUN *
+003830*     KNOWS NOT TO RESTART FROM IT), CLOSE FILES, AND REPORT    *
+003840*     THE RUN SUMMARY.                                          *
+003850*****************************************************************
+003860  8000-FINALIZE.
+003870      MOVE WS-RECORD-COUNT TO EPSCKPT-RECORD-COUNT
+003880      MOVE WS-SUCCESS-COUNT TO EPSCKPT-SUCCESS-COUNT
+003890      MOVE WS-FAILURE-COUNT TO EPSCKPT-FAILURE-COUNT
+003900      MOVE EPSAPPL-APPLICATION-ID TO EPSCKPT-LAST-APPLICATION-ID
+003910      MOVE 'Y' TO EPSCKPT-COMPLETE-IND
+003920      WRITE EPSCKPT-RECORD
+003930      IF NOT EPSCKPT-OK
+003940          MOVE 'EPSCKPT-FILE WRITE, STATUS=' TO WS-ABORT-MSG
+003950          MOVE WS-EPSCKPT-STATUS TO WS-ABORT-MSG (28:2)
+003960          PERFORM 9900-ABORT-RUN THRU 9900-EXIT
+003970      END-IF
+003980      CLOSE EPSAPPL-FILE
+003990      CLOSE EPSBOUT-FILE
+004000      CLOSE EPSSKED-FILE
+004010      CLOSE EPSCKPT-FILE
+004020      DISPLAY 'EPSBATCH APPLICATIONS PROCESSED: ' WS-RECORD-COUNT
+004030      DISPLAY 'EPSBATCH SUCCESSFUL QUOTES:     ' WS-SUCCESS-COUNT
+004040      DISPLAY 'EPSBATCH FAILED QUOTES:         ' WS-FAILURE-COUNT.
+004050  8000-EXIT.
+004060      EXIT.
+004070*
+004080  END PROGRAM EPSBATCH.
