@@ -0,0 +1,313 @@
+000010  IDENTIFICATION DIVISION.
+000020  PROGRAM-ID.    EPSCALC.
+000030  AUTHOR.        R PELLETIER.
+000040  INSTALLATION.  CONSUMER LENDING SYSTEMS.
+000050  DATE-WRITTEN.  01/12/2026.
+000060  DATE-COMPILED.
+000070*****************************************************************
+000080*                                                               *
+000090* EPSCALC                                                       *
+000100*     MORTGAGE PAYMENT CALCULATION ENGINE.                      *
+000110*                                                               *
+000120*     PULLED OUT OF THE EPSCMORT CICS TRANSACTION SO THE SAME   *
+000130*     CALCULATION CAN BE DRIVEN FROM A PURE BATCH PROGRAM        *
+000140*     (EPSBATCH) WITHOUT NEEDING A CICS REGION.  THIS PROGRAM    *
+000150*     DOES NOT ISSUE ANY EXEC CICS OR EXEC SQL STATEMENTS AND    *
+000160*     DOES NOT DO ANY FILE I/O OF ITS OWN -- IT ONLY WORKS THE   *
+000170*     DFHCOMMAREA (AND, WHEN A SCHEDULE IS ASKED FOR, THE        *
+000180*     EPSSKED WORK TABLE) THAT THE CALLER PASSES IN.             *
+000190*                                                               *
+000200* MODIFICATION HISTORY                                          *
+000210*   01/12/2026  RP   ORIGINAL VERSION -- MOVED OUT OF EPSCMORT  *
+000220*                    TO SUPPORT THE NEW EPSBATCH BULK DRIVER.   *
+000230*   01/19/2026  RP   ADDED FULL AMORTIZATION SCHEDULE BUILD     *
+000240*                    WHEN EPSPCOM-SCHEDULE-IND IS SET.          *
+000250*   01/26/2026  RP   REPLACED THE SINGLE GENERIC VALIDATION     *
+000260*                    CHECK WITH A DISTINCT CHECK AND RETCODE    *
+000270*                    PER FIELD, CALLING THE EPSNBRVL NUMBER     *
+000280*                    VALIDATION SUBROUTINE FOR EACH NUMERIC     *
+000290*                    FIELD BEFORE IT IS USED.                   *
+000295*   03/02/2026  RP   ADDED THE EPSPIN-SOLVE-MAX-PRINCIPAL       *
+000296*                    PROCESS-INDICATOR VALUE -- SOLVES THE      *
+000297*                    LEVEL-PAYMENT FORMULA BACKWARD FOR THE     *
+000298*                    MAXIMUM PRINCIPAL A TARGET PAYMENT WILL     *
+000299*                    SUPPORT.                                   *
+000301*   03/16/2026  RP   DROPPED THE EPSNBRVL CALLS FROM THE        *
+000302*                    PRINCIPAL/TARGET-PAYMENT/TERM/RATE CHECKS -- *
+000303*                    THOSE FIELDS ARE BINARY COMP ITEMS BY THE   *
+000304*                    TIME THEY GET HERE, SO THE NUMERIC-DIGITS   *
+000305*                    CHECK COULD NEVER ACTUALLY FAIL.  ADDED AN  *
+000306*                    UPPER-BOUND CHECK TO THE RATE VALIDATION SO *
+000307*                    AN OUT-OF-RANGE RATE IS REJECTED, NOT JUST  *
+000308*                    A NEGATIVE ONE.                             *
+000309*                                                               *
+000310*****************************************************************
+000320  ENVIRONMENT DIVISION.
+000330  DATA DIVISION.
+000340  WORKING-STORAGE SECTION.
+000350  01  WS-WORK-FIELDS.
+000360      05  WS-TOTAL-MONTHS             PIC S9(5) COMP-3.
+000370      05  WS-TOTAL-PERIODS            PIC S9(5) COMP-3.
+000375      05  WS-PERIODS-PER-YEAR         PIC S9(3) COMP-3.
+000380      05  WS-PERIOD-RATE              PIC S9V9(9) COMP-3.
+000390      05  WS-RATE-FACTOR              PIC S9(6)V9(9) COMP-3.
+000395      05  WS-MAX-QUOTED-RATE          PIC S9(2)V9(3) COMP-3
+000397                                          VALUE 25.000.
+000400*
+000460  01  WS-SCHEDULE-FIELDS.
+000470      05  WS-SCHED-PERIOD             PIC 9(5) COMP.
+000480      05  WS-SCHED-LIMIT              PIC 9(5) COMP.
+000490      05  WS-SCHED-BALANCE            PIC S9(9)V99 COMP-3.
+000500      05  WS-SCHED-INTEREST           PIC S9(7)V99 COMP-3.
+000510      05  WS-SCHED-PRINCIPAL          PIC S9(7)V99 COMP-3.
+000520*
+000530  LINKAGE SECTION.
+000540      COPY EPSPCOM.
+000550      COPY EPSSKED.
+000570*
+000580  PROCEDURE DIVISION USING DFHCOMMAREA EPSSKED-TABLE
+000590      EPSSKED-ENTRY-COUNT.
+000600*
+000610*****************************************************************
+000620* 0000-MAINLINE                                                 *
+000630*****************************************************************
+000640  0000-MAINLINE.
+000650      MOVE 0 TO EPSPCOM-PROGRAM-RETCODE
+000660      MOVE SPACES TO EPSPCOM-ERRMSG
+000670      MOVE 0 TO EPSSKED-ENTRY-COUNT
+000680      PERFORM 1000-VALIDATE-INPUT THRU 1000-EXIT
+000690      IF EPS02-REQUEST-SUCCESS
+000692          IF EPSPIN-SOLVE-MAX-PRINCIPAL
+000694              PERFORM 2100-SOLVE-MAX-PRINCIPAL THRU 2100-EXIT
+000696          ELSE
+000700              PERFORM 2000-COMPUTE-PAYMENT THRU 2000-EXIT
+000710              IF EPSSCH-REQUESTED
+000720                  PERFORM 2600-BUILD-SCHEDULE THRU 2600-EXIT
+000730              END-IF
+000735          END-IF
+000740      END-IF
+000750      GOBACK.
+000760  0000-EXIT.
+000770      EXIT.
+000780*
+000790*****************************************************************
+000800* 1000-VALIDATE-INPUT                                           *
+000810*     EACH FIELD GETS ITS OWN CHECK AND ITS OWN RETCODE SO THE  *
+000820*     CALLER CAN TELL EXACTLY WHAT WAS WRONG WITH THE REQUEST.  *
+000860*****************************************************************
+000870  1000-VALIDATE-INPUT.
+000875      IF EPSPIN-SOLVE-MAX-PRINCIPAL
+000876          PERFORM 1150-VALIDATE-TARGET-PAYMENT THRU 1150-EXIT
+000877      ELSE
+000878          PERFORM 1100-VALIDATE-PRINCIPAL THRU 1100-EXIT
+000879      END-IF
+000890      IF EPS02-REQUEST-SUCCESS
+000900          PERFORM 1200-VALIDATE-TERM THRU 1200-EXIT
+000910      END-IF
+000920      IF EPS02-REQUEST-SUCCESS
+000930          PERFORM 1300-VALIDATE-RATE THRU 1300-EXIT
+000940      END-IF
+000950      IF EPS02-REQUEST-SUCCESS
+000960          PERFORM 1400-VALIDATE-YEAR-MONTH-IND THRU 1400-EXIT
+000970      END-IF.
+000980  1000-EXIT.
+000990      EXIT.
+001000*
+001010*****************************************************************
+001020* 1100-VALIDATE-PRINCIPAL                                       *
+001030*****************************************************************
+001040  1100-VALIDATE-PRINCIPAL.
+001090      IF EPSPCOM-PRINCIPLE-DATA NOT > 0
+001110          MOVE 0004 TO EPSPCOM-PROGRAM-RETCODE
+001120          MOVE 'PRINCIPAL MUST BE GREATER THAN ZERO' TO
+001130              EPSPCOM-ERRMSG
+001140      END-IF.
+001150  1100-EXIT.
+001160      EXIT.
+001170*
+001171*****************************************************************
+001172* 1150-VALIDATE-TARGET-PAYMENT                                  *
+001173*     USED IN PLACE OF 1100-VALIDATE-PRINCIPAL WHEN THE CALLER   *
+001174*     IS ASKING EPSCALC TO SOLVE BACKWARD FOR THE MAXIMUM        *
+001175*     PRINCIPAL -- HERE EPSPCOM-RETURN-MONTH-PAYMENT IS THE      *
+001176*     INPUT BEING VALIDATED INSTEAD OF EPSPCOM-PRINCIPLE-DATA.   *
+001177*****************************************************************
+001178  1150-VALIDATE-TARGET-PAYMENT.
+001183      IF EPSPCOM-RETURN-MONTH-PAYMENT NOT > 0
+001185          MOVE 0024 TO EPSPCOM-PROGRAM-RETCODE
+001186          MOVE 'TARGET PAYMENT MUST BE GREATER THAN ZERO' TO
+001187              EPSPCOM-ERRMSG
+001188      END-IF.
+001189  1150-EXIT.
+001190      EXIT.
+001191*
+001192*****************************************************************
+001193* 1200-VALIDATE-TERM                                            *
+001200*****************************************************************
+001210  1200-VALIDATE-TERM.
+001220      IF EPSPCOM-NUMBER-OF-YEARS < 0
+001230          OR EPSPCOM-NUMBER-OF-MONTHS < 0
+001240          OR (EPSPCOM-NUMBER-OF-YEARS = 0 AND
+001250              EPSPCOM-NUMBER-OF-MONTHS = 0)
+001260          MOVE 0008 TO EPSPCOM-PROGRAM-RETCODE
+001270          MOVE 'LOAN TERM MUST BE GREATER THAN ZERO' TO
+001280              EPSPCOM-ERRMSG
+001410      END-IF.
+001420  1200-EXIT.
+001430      EXIT.
+001440*
+001450*****************************************************************
+001460* 1300-VALIDATE-RATE                                            *
+001470*     REJECTS A NEGATIVE RATE AND ALSO A RATE ABOVE THE SHOP'S  *
+001475*     UNDERWRITING CEILING IN WS-MAX-QUOTED-RATE -- BOTH ARE    *
+001476*     "OUT OF RANGE", NOT JUST THE NEGATIVE CASE.               *
+001477*****************************************************************
+001480  1300-VALIDATE-RATE.
+001490      IF EPSPCOM-QUOTED-INTEREST-RATE < 0
+001500          MOVE 0012 TO EPSPCOM-PROGRAM-RETCODE
+001510          MOVE 'QUOTED RATE MAY NOT BE NEGATIVE' TO
+001520              EPSPCOM-ERRMSG
+001530      ELSE
+001535          IF EPSPCOM-QUOTED-INTEREST-RATE > WS-MAX-QUOTED-RATE
+001590              MOVE 0012 TO EPSPCOM-PROGRAM-RETCODE
+001600              MOVE 'QUOTED RATE EXCEEDS MAXIMUM ALLOWED' TO
+001610                  EPSPCOM-ERRMSG
+001620          END-IF
+001630      END-IF.
+001640  1300-EXIT.
+001650      EXIT.
+001660*
+001670*****************************************************************
+001680* 1400-VALIDATE-YEAR-MONTH-IND                                  *
+001690*****************************************************************
+001700  1400-VALIDATE-YEAR-MONTH-IND.
+001710      IF NOT EPSYMI-ANNUAL AND NOT EPSYMI-MONTHLY
+001720          AND NOT EPSYMI-BIWEEKLY AND NOT EPSYMI-SEMIMONTHLY
+001730          MOVE 0016 TO EPSPCOM-PROGRAM-RETCODE
+001740          MOVE 'YEAR-MONTH-IND MUST BE Y, M, B OR S' TO
+001750              EPSPCOM-ERRMSG
+001760      END-IF.
+001770  1400-EXIT.
+001780      EXIT.
+001781*
+001782*****************************************************************
+001783* 1900-SET-PERIOD-FREQUENCY                                    *
+001784*     TRANSLATES EPSPCOM-YEAR-MONTH-IND INTO THE NUMBER OF      *
+001785*     PAYMENT PERIODS PER YEAR SO 2000-COMPUTE-PAYMENT CAN WORK *
+001786*     ONE FORMULA NO MATTER WHAT FREQUENCY WAS REQUESTED.       *
+001787*****************************************************************
+001788  1900-SET-PERIOD-FREQUENCY.
+001789      EVALUATE TRUE
+001790          WHEN EPSYMI-BIWEEKLY
+001791              MOVE 26 TO WS-PERIODS-PER-YEAR
+001792          WHEN EPSYMI-SEMIMONTHLY
+001793              MOVE 24 TO WS-PERIODS-PER-YEAR
+001794          WHEN OTHER
+001795              MOVE 12 TO WS-PERIODS-PER-YEAR
+001796      END-EVALUATE.
+001797  1900-EXIT.
+001798      EXIT.
+001799*
+001800*****************************************************************
+001810* 2000-COMPUTE-PAYMENT                                          *
+001820*     STANDARD LEVEL-PAYMENT AMORTIZATION FORMULA --             *
+001830*     P * R * (1+R)**N / ((1+R)**N - 1), WORKED IN WHATEVER       *
+001831*     PAYMENT FREQUENCY WAS REQUESTED.                            *
+001840*****************************************************************
+001850  2000-COMPUTE-PAYMENT.
+001855      PERFORM 1900-SET-PERIOD-FREQUENCY THRU 1900-EXIT
+001860      COMPUTE WS-TOTAL-MONTHS =
+001870          EPSPCOM-NUMBER-OF-YEARS * 12 + EPSPCOM-NUMBER-OF-MONTHS
+001875      COMPUTE WS-TOTAL-PERIODS ROUNDED =
+001876          WS-TOTAL-MONTHS * WS-PERIODS-PER-YEAR / 12
+001890      COMPUTE WS-PERIOD-RATE ROUNDED =
+001900          EPSPCOM-QUOTED-INTEREST-RATE / 100 / WS-PERIODS-PER-YEAR
+001910      IF WS-PERIOD-RATE = 0
+001920          COMPUTE EPSPCOM-RETURN-MONTH-PAYMENT ROUNDED =
+001930              EPSPCOM-PRINCIPLE-DATA / WS-TOTAL-PERIODS
+001940      ELSE
+001950          COMPUTE WS-RATE-FACTOR ROUNDED =
+001960              (1 + WS-PERIOD-RATE) ** WS-TOTAL-PERIODS
+001970          COMPUTE EPSPCOM-RETURN-MONTH-PAYMENT ROUNDED =
+001980              EPSPCOM-PRINCIPLE-DATA * WS-PERIOD-RATE *
+001990              WS-RATE-FACTOR / (WS-RATE-FACTOR - 1)
+002000      END-IF.
+002010  2000-EXIT.
+002020      EXIT.
+002030*
+002101*****************************************************************
+002102* 2100-SOLVE-MAX-PRINCIPAL                                      *
+002103*     INVERSE OF 2000-COMPUTE-PAYMENT -- GIVEN A TARGET PERIOD  *
+002104*     PAYMENT IN EPSPCOM-RETURN-MONTH-PAYMENT, SOLVES THE SAME  *
+002105*     LEVEL-PAYMENT FORMULA FOR THE PRINCIPAL IT SUPPORTS,      *
+002106*     P = M * ((1+R)**N - 1) / (R * (1+R)**N), AND RETURNS IT   *
+002107*     IN EPSPCOM-PRINCIPLE-DATA.                                 *
+002108*****************************************************************
+002109  2100-SOLVE-MAX-PRINCIPAL.
+002110      PERFORM 1900-SET-PERIOD-FREQUENCY THRU 1900-EXIT
+002111      COMPUTE WS-TOTAL-MONTHS =
+002112          EPSPCOM-NUMBER-OF-YEARS * 12 + EPSPCOM-NUMBER-OF-MONTHS
+002113      COMPUTE WS-TOTAL-PERIODS ROUNDED =
+002114          WS-TOTAL-MONTHS * WS-PERIODS-PER-YEAR / 12
+002115      COMPUTE WS-PERIOD-RATE ROUNDED =
+002116          EPSPCOM-QUOTED-INTEREST-RATE / 100 / WS-PERIODS-PER-YEAR
+002117      IF WS-PERIOD-RATE = 0
+002118          COMPUTE EPSPCOM-PRINCIPLE-DATA ROUNDED =
+002119              EPSPCOM-RETURN-MONTH-PAYMENT * WS-TOTAL-PERIODS
+002120      ELSE
+002121          COMPUTE WS-RATE-FACTOR ROUNDED =
+002122              (1 + WS-PERIOD-RATE) ** WS-TOTAL-PERIODS
+002123          COMPUTE EPSPCOM-PRINCIPLE-DATA ROUNDED =
+002124              EPSPCOM-RETURN-MONTH-PAYMENT *
+002125              (WS-RATE-FACTOR - 1) /
+002126              (WS-PERIOD-RATE * WS-RATE-FACTOR)
+002127      END-IF.
+002128  2100-EXIT.
+002129      EXIT.
+002130*
+002140*****************************************************************
+002150* 2600-BUILD-SCHEDULE                                           *
+002160*     WALK THE LOAN PERIOD BY PERIOD, BUILDING ONE EPSSKED      *
+002170*     ENTRY PER PAYMENT.  THE TABLE IS CAPPED AT 1320 ENTRIES   *
+002180*     (110 YEARS MONTHLY) SO AN UNREASONABLE TERM CANNOT        *
+002190*     OVERFLOW IT -- THE SCHEDULE IS SIMPLY TRUNCATED AT THAT   *
+002200*     POINT AND THE PAYMENT FIGURE ITSELF IS STILL CORRECT.     *
+002210*****************************************************************
+002220  2600-BUILD-SCHEDULE.
+002230      MOVE WS-TOTAL-PERIODS TO WS-SCHED-LIMIT
+002240      IF WS-SCHED-LIMIT > 1320
+002250          MOVE 1320 TO WS-SCHED-LIMIT
+002260      END-IF
+002270      MOVE EPSPCOM-PRINCIPLE-DATA TO WS-SCHED-BALANCE
+002280      PERFORM 2650-BUILD-SCHEDULE-LINE THRU 2650-EXIT
+002290          VARYING WS-SCHED-PERIOD FROM 1 BY 1
+002300          UNTIL WS-SCHED-PERIOD > WS-SCHED-LIMIT.
+002310  2600-EXIT.
+002320      EXIT.
+002330*
+002340*****************************************************************
+002350* 2650-BUILD-SCHEDULE-LINE                                      *
+002360*****************************************************************
+002370  2650-BUILD-SCHEDULE-LINE.
+002380      COMPUTE WS-SCHED-INTEREST ROUNDED =
+002390          WS-SCHED-BALANCE * WS-PERIOD-RATE
+002400      COMPUTE WS-SCHED-PRINCIPAL ROUNDED =
+002410          EPSPCOM-RETURN-MONTH-PAYMENT - WS-SCHED-INTEREST
+002420      MOVE WS-SCHED-PERIOD TO
+002430          EPSSKED-PERIOD-NUMBER (WS-SCHED-PERIOD)
+002440      MOVE WS-SCHED-BALANCE TO
+002450          EPSSKED-BEGIN-BALANCE (WS-SCHED-PERIOD)
+002460      MOVE EPSPCOM-RETURN-MONTH-PAYMENT TO
+002470          EPSSKED-PAYMENT-AMOUNT (WS-SCHED-PERIOD)
+002480      MOVE WS-SCHED-INTEREST TO
+002490          EPSSKED-INTEREST-PORTION (WS-SCHED-PERIOD)
+002500      MOVE WS-SCHED-PRINCIPAL TO
+002510          EPSSKED-PRINCIPAL-PORTION (WS-SCHED-PERIOD)
+002520      SUBTRACT WS-SCHED-PRINCIPAL FROM WS-SCHED-BALANCE
+002530      MOVE WS-SCHED-BALANCE TO
+002540          EPSSKED-END-BALANCE (WS-SCHED-PERIOD)
+002550      MOVE WS-SCHED-PERIOD TO EPSSKED-ENTRY-COUNT.
+002560  2650-EXIT.
+002570      EXIT.
+002580*
+002590  END PROGRAM EPSCALC.
